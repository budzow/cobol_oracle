@@ -0,0 +1,385 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. AUDITINQ.
+000030 AUTHOR. R-HALVORSEN.
+000040 INSTALLATION. DATA-SERVICES.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                      *
+000090*   DATE       INIT  DESCRIPTION                             *
+000100*   2026-08-09 MWK   ORIGINAL VERSION - PSEUDO-CONVERSATIONAL *
+000110*                    CICS TRANSACTION (AUDT) TO BROWSE THE    *
+000120*                    SHARED AUDIT TRAIL FILE ONLINE, KEYED BY  *
+000130*                    PROGRAM AND/OR DATE, INSTEAD OF MAKING    *
+000140*                    OPERATIONS PULL THE FILE AND GREP IT.     *
+000150*   2026-08-09 MWK   INITIALIZE DFHCOMMAREA BEFORE THE FIRST   *
+000160*                    RETURN SINCE IT IS SENT UNCONDITIONALLY,  *
+000170*                    AND SKIP PAST THE LAST-SHOWN KEY BEFORE   *
+000180*                    RESUMING A PF8 BROWSE SO GTEQ DOES NOT    *
+000190*                    RE-DISPLAY THE SAME ROW TWICE.            *
+000200*----------------------------------------------------------*
+000210 ENVIRONMENT DIVISION.
+000220 DATA DIVISION.
+000230 WORKING-STORAGE SECTION.
+000240*----------------------------------------------------------*
+000250* SWITCHES AND WORK AREAS                                   *
+000260*----------------------------------------------------------*
+000270 01  WS-SWITCHES.
+000280     05  WS-MORE-ROWS-SW         PIC X(01) VALUE 'Y'.
+000290         88  WS-MORE-ROWS            VALUE 'Y'.
+000300         88  WS-NO-MORE-ROWS         VALUE 'N'.
+000310     05  WS-BROWSE-OPEN-SW       PIC X(01) VALUE 'N'.
+000320         88  WS-BROWSE-OPEN          VALUE 'Y'.
+000330
+000340 01  WS-RESP-AREA.
+000350     05  WS-RESP                 PIC S9(08) COMP.
+000360     05  WS-RESP2                PIC S9(08) COMP.
+000370
+000380 01  WS-MATCH-COUNT              PIC 9(01) VALUE ZERO.
+000390 01  WS-SUB                      PIC 9(01) VALUE ZERO.
+000400
+000410 01  WS-DISPLAY-LINE.
+000420     05  WS-DL-PROGRAM           PIC X(12).
+000430     05  FILLER                  PIC X(01) VALUE SPACE.
+000440     05  WS-DL-TIME              PIC 9(08).
+000450     05  FILLER                  PIC X(01) VALUE SPACE.
+000460     05  WS-DL-USERNAME          PIC X(12).
+000470     05  FILLER                  PIC X(01) VALUE SPACE.
+000480     05  WS-DL-OPERATION         PIC X(12).
+000490     05  FILLER                  PIC X(01) VALUE SPACE.
+000500     05  WS-DL-OUTCOME           PIC X(08).
+000510     05  FILLER                  PIC X(01) VALUE SPACE.
+000520     05  WS-DL-ELAPSED-MS        PIC Z(08)9.
+000530     05  FILLER                  PIC X(05) VALUE SPACES.
+000540
+000550 01  WS-BLANK-LINE               PIC X(72) VALUE SPACES.
+000560
+000570*----------------------------------------------------------*
+000580* SYMBOLIC MAP AND AID KEY CONSTANTS                        *
+000590*----------------------------------------------------------*
+000600     COPY AUDITMAP.
+000610     COPY DFHAID.
+000620
+000630*----------------------------------------------------------*
+000640* AUDIT TRAIL FILE - BROWSED VIA CICS FILE CONTROL          *
+000650*----------------------------------------------------------*
+000660     COPY AUDITREC.
+000670
+000680 LINKAGE SECTION.
+000690 01  DFHCOMMAREA.
+000700     05  CA-SAVED-KEY.
+000710         10  CA-PROGRAM-ID       PIC X(12).
+000720         10  CA-DATE             PIC 9(08).
+000730         10  CA-TIME             PIC 9(08).
+000740     05  CA-SEARCH-PROGRAM       PIC X(12).
+000750     05  CA-SEARCH-DATE          PIC 9(08).
+000760
+000770 PROCEDURE DIVISION.
+000780*----------------------------------------------------------*
+000790* 0000-MAINLINE - FIRST ENTRY SENDS THE BLANK INQUIRY MAP,  *
+000800*                 EVERY SUBSEQUENT ENTRY RECEIVES IT AND    *
+000810*                 ACTS ON THE AID KEY THE OPERATOR PRESSED. *
+000820*----------------------------------------------------------*
+000830 0000-MAINLINE.
+000840     IF EIBCALEN = ZERO
+000850         MOVE LOW-VALUES TO DFHCOMMAREA
+000860         PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+000870     ELSE
+000880         PERFORM 2000-RECEIVE-AND-ACT THRU 2000-EXIT
+000890     END-IF.
+000900
+000910     EXEC CICS RETURN TRANSID('AUDT')
+000920         COMMAREA(DFHCOMMAREA)
+000930         LENGTH(LENGTH OF DFHCOMMAREA)
+000940     END-EXEC.
+000950
+000960*----------------------------------------------------------*
+000970* 1000-SEND-INITIAL-MAP - FIRST-TIME SCREEN, NO SEARCH YET. *
+000980*----------------------------------------------------------*
+000990 1000-SEND-INITIAL-MAP.
+001000     MOVE LOW-VALUES TO AUDITMAPO.
+001010     MOVE 'ENTER A PROGRAM AND/OR DATE, THEN PRESS ENTER'
+001020         TO MSGO.
+001030     EXEC CICS SEND MAP('AUDITMAP') MAPSET('AUDITMAP')
+001040         FROM(AUDITMAPO) ERASE
+001050         RESP(WS-RESP)
+001060     END-EXEC.
+001070 1000-EXIT.
+001080     EXIT.
+001090
+001100*----------------------------------------------------------*
+001110* 2000-RECEIVE-AND-ACT - RECEIVE THE MAP BACK AND BRANCH ON *
+001120*                        WHICH AID KEY THE OPERATOR USED.   *
+001130*----------------------------------------------------------*
+001140 2000-RECEIVE-AND-ACT.
+001150     EXEC CICS RECEIVE MAP('AUDITMAP') MAPSET('AUDITMAP')
+001160         INTO(AUDITMAPI)
+001170         RESP(WS-RESP)
+001180     END-EXEC.
+001190
+001200     EVALUATE EIBAID
+001210         WHEN DFHCLEAR
+001220             PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+001230         WHEN DFHPF8
+001240             PERFORM 2100-CONTINUE-BROWSE THRU 2100-EXIT
+001250         WHEN DFHENTER
+001260             PERFORM 2200-NEW-SEARCH THRU 2200-EXIT
+001270         WHEN OTHER
+001280             MOVE LOW-VALUES TO AUDITMAPO
+001290             MOVE 'INVALID KEY - PRESS ENTER, CLEAR, OR PF8'
+001300                 TO MSGO
+001310             EXEC CICS SEND MAP('AUDITMAP') MAPSET('AUDITMAP')
+001320                 FROM(AUDITMAPO) DATAONLY
+001330                 RESP(WS-RESP)
+001340             END-EXEC
+001350     END-EVALUATE.
+001360 2000-EXIT.
+001370     EXIT.
+001380
+001390*----------------------------------------------------------*
+001400* 2200-NEW-SEARCH - START A FRESH BROWSE FROM THE PROGRAM/  *
+001410*                   DATE THE OPERATOR KEYED IN.             *
+001420*----------------------------------------------------------*
+001430 2200-NEW-SEARCH.
+001440     MOVE SPACES TO CA-SEARCH-PROGRAM.
+001450     MOVE ZERO TO CA-SEARCH-DATE.
+001460     IF PROGL > ZERO
+001470         MOVE PROGI TO CA-SEARCH-PROGRAM
+001480     END-IF.
+001490     IF QDATEL > ZERO
+001500         MOVE QDATEI TO CA-SEARCH-DATE
+001510     END-IF.
+001520     MOVE SPACES TO CA-PROGRAM-ID.
+001530     MOVE ZERO TO CA-DATE CA-TIME.
+001540
+001550     PERFORM 3000-START-BROWSE THRU 3000-EXIT.
+001560     PERFORM 4000-BUILD-RESULT-SCREEN THRU 4000-EXIT.
+001570 2200-EXIT.
+001580     EXIT.
+001590
+001600*----------------------------------------------------------*
+001610* 2100-CONTINUE-BROWSE - PF8 - RESUME FROM THE LAST KEY     *
+001620*                        SAVED IN DFHCOMMAREA.              *
+001630*----------------------------------------------------------*
+001640 2100-CONTINUE-BROWSE.
+001650     IF CA-PROGRAM-ID = SPACES AND CA-DATE = ZERO
+001660         MOVE LOW-VALUES TO AUDITMAPO
+001670         MOVE 'NO PRIOR SEARCH - PRESS CLEAR TO START OVER'
+001680             TO MSGO
+001690         EXEC CICS SEND MAP('AUDITMAP') MAPSET('AUDITMAP')
+001700             FROM(AUDITMAPO) DATAONLY
+001710             RESP(WS-RESP)
+001720         END-EXEC
+001730     ELSE
+001740         MOVE CA-PROGRAM-ID TO AUD-PROGRAM-ID
+001750         MOVE CA-DATE TO AUD-DATE
+001760         MOVE CA-TIME TO AUD-TIME
+001770         EXEC CICS STARTBR FILE('AUDTRAIL')
+001780             RIDFLD(AUD-KEY) GTEQ
+001790             RESP(WS-RESP)
+001800         END-EXEC
+001810         IF WS-RESP = DFHRESP(NORMAL)
+001820             MOVE 'Y' TO WS-BROWSE-OPEN-SW
+001830             PERFORM 2150-SKIP-LAST-SHOWN-ROW THRU 2150-EXIT
+001840             PERFORM 3100-READ-NEXT-MATCH THRU 3100-EXIT
+001850             PERFORM 4000-BUILD-RESULT-SCREEN THRU 4000-EXIT
+001860         ELSE
+001870             MOVE LOW-VALUES TO AUDITMAPO
+001880             MOVE 'UNABLE TO RESUME BROWSE - PRESS CLEAR'
+001890                 TO MSGO
+001900             EXEC CICS SEND MAP('AUDITMAP') MAPSET('AUDITMAP')
+001910                 FROM(AUDITMAPO) DATAONLY
+001920                 RESP(WS-RESP)
+001930             END-EXEC
+001940         END-IF
+001950     END-IF.
+001960 2100-EXIT.
+001970     EXIT.
+001980
+001990*----------------------------------------------------------*
+002000* 2150-SKIP-LAST-SHOWN-ROW - GTEQ POSITIONS AT OR AFTER THE  *
+002010*                            KEY, WHICH INCLUDES THE EXACT   *
+002020*                            MATCH, SO READ AND DISCARD THE  *
+002030*                            ROW ALREADY SHOWN LAST TIME     *
+002040*                            BEFORE 3100 READS THE NEXT ONE. *
+002050*----------------------------------------------------------*
+002060 2150-SKIP-LAST-SHOWN-ROW.
+002070     EXEC CICS READNEXT FILE('AUDTRAIL')
+002080         INTO(AUDIT-LOG-RECORD)
+002090         RIDFLD(AUD-KEY)
+002100         RESP(WS-RESP)
+002110     END-EXEC.
+002120 2150-EXIT.
+002130     EXIT.
+002140
+002150*----------------------------------------------------------*
+002160* 3000-START-BROWSE - POSITION THE AUDIT TRAIL FILE AT OR   *
+002170*                     AFTER THE OPERATOR'S SEARCH KEY.      *
+002180*----------------------------------------------------------*
+002190 3000-START-BROWSE.
+002200     MOVE SPACES TO AUD-PROGRAM-ID.
+002210     MOVE ZERO TO AUD-DATE AUD-TIME.
+002220     IF CA-SEARCH-PROGRAM NOT = SPACES
+002230         MOVE CA-SEARCH-PROGRAM TO AUD-PROGRAM-ID
+002240     END-IF.
+002250     IF CA-SEARCH-DATE NOT = ZERO
+002260         MOVE CA-SEARCH-DATE TO AUD-DATE
+002270     END-IF.
+002280
+002290     EXEC CICS STARTBR FILE('AUDTRAIL')
+002300         RIDFLD(AUD-KEY) GTEQ
+002310         RESP(WS-RESP)
+002320     END-EXEC.
+002330     IF WS-RESP = DFHRESP(NORMAL)
+002340         MOVE 'Y' TO WS-BROWSE-OPEN-SW
+002350         PERFORM 3100-READ-NEXT-MATCH THRU 3100-EXIT
+002360     ELSE
+002370         MOVE 'N' TO WS-BROWSE-OPEN-SW
+002380         MOVE 'N' TO WS-MORE-ROWS-SW
+002390     END-IF.
+002400 3000-EXIT.
+002410     EXIT.
+002420
+002430*----------------------------------------------------------*
+002440* 3100-READ-NEXT-MATCH - FILL WS-DISPLAY-LINE (1) THRU (5)  *
+002450*                        WITH UP TO FIVE ROWS THAT STILL    *
+002460*                        MATCH THE OPERATOR'S PROGRAM AND/OR*
+002470*                        DATE FILTER, THEN CLOSE THE BROWSE.*
+002480*----------------------------------------------------------*
+002490 3100-READ-NEXT-MATCH.
+002500     MOVE ZERO TO WS-MATCH-COUNT.
+002510     MOVE 'Y' TO WS-MORE-ROWS-SW.
+002520
+002530     PERFORM 3200-READ-ONE-ROW THRU 3200-EXIT
+002540         UNTIL WS-MATCH-COUNT = 5
+002550            OR WS-NO-MORE-ROWS.
+002560
+002570     IF WS-BROWSE-OPEN
+002580         EXEC CICS ENDBR FILE('AUDTRAIL') RESP(WS-RESP) END-EXEC
+002590         MOVE 'N' TO WS-BROWSE-OPEN-SW
+002600     END-IF.
+002610 3100-EXIT.
+002620     EXIT.
+002630
+002640*----------------------------------------------------------*
+002650* 3200-READ-ONE-ROW - READ THE NEXT ROW IN KEY SEQUENCE.     *
+002660*                     A PROGRAM MISMATCH ENDS THE BROWSE -   *
+002670*                     PROGRAM-ID IS THE MAJOR KEY COMPONENT, *
+002680*                     SO ONCE IT IS PASSED IT NEVER RECURS.  *
+002690*                     A DATE MISMATCH ONLY ENDS THE BROWSE   *
+002700*                     WHEN A SPECIFIC PROGRAM WAS ALSO       *
+002710*                     REQUESTED - OTHERWISE DATE IS A MINOR  *
+002720*                     KEY COMPONENT SCATTERED ACROSS MANY     *
+002730*                     PROGRAMS, SO A NON-MATCHING ROW IS      *
+002740*                     SKIPPED AND THE BROWSE CONTINUES.       *
+002750*----------------------------------------------------------*
+002760 3200-READ-ONE-ROW.
+002770     EXEC CICS READNEXT FILE('AUDTRAIL')
+002780         INTO(AUDIT-LOG-RECORD)
+002790         RIDFLD(AUD-KEY)
+002800         RESP(WS-RESP)
+002810     END-EXEC.
+002820
+002830     IF WS-RESP NOT = DFHRESP(NORMAL)
+002840         MOVE 'N' TO WS-MORE-ROWS-SW
+002850     ELSE
+002860         IF CA-SEARCH-PROGRAM NOT = SPACES
+002870                 AND AUD-PROGRAM-ID NOT = CA-SEARCH-PROGRAM
+002880             MOVE 'N' TO WS-MORE-ROWS-SW
+002890         ELSE
+002900             IF CA-SEARCH-DATE NOT = ZERO
+002910                     AND AUD-DATE NOT = CA-SEARCH-DATE
+002920                 IF CA-SEARCH-PROGRAM NOT = SPACES
+002930                     MOVE 'N' TO WS-MORE-ROWS-SW
+002940                 ELSE
+002950                     CONTINUE
+002960                 END-IF
+002970             ELSE
+002980                 ADD 1 TO WS-MATCH-COUNT
+002990                 PERFORM 3300-FORMAT-DISPLAY-LINE THRU 3300-EXIT
+003000                 MOVE AUD-PROGRAM-ID TO CA-PROGRAM-ID
+003010                 MOVE AUD-DATE TO CA-DATE
+003020                 MOVE AUD-TIME TO CA-TIME
+003030             END-IF
+003040         END-IF
+003050     END-IF.
+003060 3200-EXIT.
+003070     EXIT.
+003080
+003090*----------------------------------------------------------*
+003100* 3300-FORMAT-DISPLAY-LINE - MOVE THE CURRENT ROW INTO THE  *
+003110*                            NEXT FREE LINEn FIELD ON THE   *
+003120*                            MAP.                           *
+003130*----------------------------------------------------------*
+003140 3300-FORMAT-DISPLAY-LINE.
+003150     MOVE AUD-PROGRAM-ID  TO WS-DL-PROGRAM.
+003160     MOVE AUD-TIME        TO WS-DL-TIME.
+003170     MOVE AUD-USERNAME(1:12) TO WS-DL-USERNAME.
+003180     MOVE AUD-OPERATION(1:12) TO WS-DL-OPERATION.
+003190     MOVE AUD-OUTCOME     TO WS-DL-OUTCOME.
+003200     MOVE AUD-ELAPSED-MS  TO WS-DL-ELAPSED-MS.
+003210
+003220     EVALUATE WS-MATCH-COUNT
+003230         WHEN 1
+003240             MOVE WS-DISPLAY-LINE TO LINE1O
+003250         WHEN 2
+003260             MOVE WS-DISPLAY-LINE TO LINE2O
+003270         WHEN 3
+003280             MOVE WS-DISPLAY-LINE TO LINE3O
+003290         WHEN 4
+003300             MOVE WS-DISPLAY-LINE TO LINE4O
+003310         WHEN 5
+003320             MOVE WS-DISPLAY-LINE TO LINE5O
+003330     END-EVALUATE.
+003340 3300-EXIT.
+003350     EXIT.
+003360
+003370*----------------------------------------------------------*
+003380* 4000-BUILD-RESULT-SCREEN - CLEAR ANY UNUSED LINEn FIELDS, *
+003390*                            SET THE STATUS MESSAGE, AND    *
+003400*                            SEND THE MAP BACK.             *
+003410*----------------------------------------------------------*
+003420 4000-BUILD-RESULT-SCREEN.
+003430     PERFORM 4100-CLEAR-UNUSED-LINES THRU 4100-EXIT
+003440         VARYING WS-SUB FROM 1 BY 1
+003450         UNTIL WS-SUB > 5.
+003460
+003470     IF WS-MATCH-COUNT = ZERO
+003480         MOVE 'NO MATCHING AUDIT ROWS FOUND' TO MSGO
+003490     ELSE
+003500         IF WS-MORE-ROWS
+003510             MOVE 'MORE ROWS AVAILABLE - PRESS PF8 FOR NEXT'
+003520                 TO MSGO
+003530         ELSE
+003540             MOVE 'END OF MATCHING AUDIT ROWS' TO MSGO
+003550         END-IF
+003560     END-IF.
+003570
+003580     EXEC CICS SEND MAP('AUDITMAP') MAPSET('AUDITMAP')
+003590         FROM(AUDITMAPO) DATAONLY
+003600         RESP(WS-RESP)
+003610     END-EXEC.
+003620 4000-EXIT.
+003630     EXIT.
+003640
+003650*----------------------------------------------------------*
+003660* 4100-CLEAR-UNUSED-LINES - BLANK ANY LINEn FIELD PAST THE  *
+003670*                           NUMBER OF ROWS ACTUALLY FOUND.  *
+003680*----------------------------------------------------------*
+003690 4100-CLEAR-UNUSED-LINES.
+003700     IF WS-SUB > WS-MATCH-COUNT
+003710         EVALUATE WS-SUB
+003720             WHEN 1
+003730                 MOVE WS-BLANK-LINE TO LINE1O
+003740             WHEN 2
+003750                 MOVE WS-BLANK-LINE TO LINE2O
+003760             WHEN 3
+003770                 MOVE WS-BLANK-LINE TO LINE3O
+003780             WHEN 4
+003790                 MOVE WS-BLANK-LINE TO LINE4O
+003800             WHEN 5
+003810                 MOVE WS-BLANK-LINE TO LINE5O
+003820         END-EVALUATE
+003830     END-IF.
+003840 4100-EXIT.
+003850     EXIT.
