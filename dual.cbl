@@ -1,23 +1,363 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DUAL
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-RESULT    PIC 9(1).
-       01 WS-USERNAME  PIC X(20) VALUE 'scott'.
-       01 WS-PASSWORD  PIC X(20) VALUE 'tiger'.
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           EXEC SQL
-               CONNECT :WS-USERNAME IDENTIFIED BY :WS-PASSWORD
-           END-EXEC.
-
-           EXEC SQL
-               SELECT 1
-               INTO :WS-RESULT
-               FROM DUAL
-           END-EXEC.
-
-           DISPLAY 'RESULT: ' WS-RESULT.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. DUAL.
+000030 AUTHOR. R-HALVORSEN.
+000040 INSTALLATION. DATA-SERVICES.
+000050 DATE-WRITTEN. 2019-04-02.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                      *
+000090*   DATE       INIT  DESCRIPTION                             *
+000100*   2019-04-02 RH    ORIGINAL VERSION - ONE-SHOT SELECT 1     *
+000110*                    FROM DUAL TO PROVE THE CONNECT WORKS.    *
+000120*   2026-08-09 MWK   ADDED PARM-DRIVEN LOOPING MODE SO THE    *
+000130*                    JOB CAN BE SUBMITTED ONCE AND RECONNECT  *
+000140*                    ON A CYCLE.  EACH ATTEMPT NOW APPENDS A  *
+000150*                    TIMESTAMPED LINE TO A RUN LOG INSTEAD OF *
+000160*                    RELYING ON SYSOUT.                       *
+000170*   2026-08-09 MWK   EVERY EXEC SQL IS NOW FOLLOWED BY A CALL   *
+000180*                    TO SQLERRCK SO A CONNECT OR SELECT         *
+000190*                    FAILURE IS CLASSIFIED, LOGGED, AND         *
+000200*                    REFLECTED IN THE STEP RETURN CODE          *
+000210*                    INSTEAD OF BEING SILENTLY IGNORED.         *
+000220*   2026-08-09 MWK   EACH CONNECT/SELECT ATTEMPT NOW ALSO       *
+000230*                    CALLS AUDITLOG SO THE OUTCOME AND ELAPSED  *
+000240*                    TIME LAND IN THE SHARED CONNECTIVITY       *
+000250*                    AUDIT TRAIL ALONGSIDE UPPER-TRIM AND        *
+000260*                    ORA-FOR-UPDATE.                             *
+000270*   2026-08-09 MWK   CONNECT NO LONGER PASSES A PASSWORD - IT   *
+000280*                    USES THE WALLET-RESOLVED ALIAS SO NO        *
+000290*                    CREDENTIAL EVER SITS IN SOURCE, A COMPILED  *
+000300*                    LOAD MODULE, OR JCL.  WS-USERNAME IS STILL  *
+000310*                    PULLED FOR THE AUDIT TRAIL ONLY.            *
+000320*   2026-08-09 MWK   PARM CAN NOW CARRY ALIAS=aaaa TO OVERRIDE   *
+000330*                    THE ENVIRONMENT-RESOLVED WALLET ALIAS, SO   *
+000340*                    THE SAME LOAD MODULE CAN BE POINTED AT      *
+000350*                    PROD OR UAT WITHOUT A RECOMPILE.            *
+000360*   2026-08-09 MWK   A CONNECT OR SELECT 1 FROM DUAL FAILURE     *
+000370*                    NOW ALSO CALLS ALERTOPS SO OPERATIONS       *
+000380*                    HEARS ABOUT A CONNECTIVITY DROP RIGHT       *
+000390*                    AWAY INSTEAD OF FINDING IT IN SYSOUT        *
+000400*                    LATER.                                      *
+000410*----------------------------------------------------------*
+000420*
+000430*   PURPOSE - CONFIRM THE ORACLE INSTANCE NAMED IN THE
+000440*             RUNTIME PARM IS REACHABLE.  WHEN PARM-COUNT
+000450*             IS GREATER THAN ONE THE PROGRAM RECONNECTS
+000460*             EVERY PARM-INTERVAL SECONDS AND KEEPS A
+000470*             PERMANENT RECORD OF EVERY ATTEMPT.
+000480*
+000490*   PARM FORMAT - 'INTERVAL=nnnn,COUNT=nnnn,ALIAS=aaaa'
+000500*             INTERVAL IS THE NUMBER OF SECONDS TO WAIT
+000510*             BETWEEN ATTEMPTS.  COUNT IS THE NUMBER OF
+000520*             ATTEMPTS TO MAKE.  ALIAS OVERRIDES THE WALLET
+000530*             TNS ALIAS OTHERWISE PULLED FROM THE RUNTIME
+000540*             ENVIRONMENT, SO THE SAME LOAD MODULE CAN BE
+000550*             POINTED AT PROD OR UAT WITHOUT A NEW BUILD.
+000560*             ALL THREE KEYWORDS ARE OPTIONAL AND MAY APPEAR
+000570*             IN ANY ORDER.  A MISSING OR BLANK PARM DEFAULTS
+000580*             TO A SINGLE, IMMEDIATE ATTEMPT AGAINST THE
+000590*             ENVIRONMENT-RESOLVED ALIAS.
+000600*
+000610 ENVIRONMENT DIVISION.
+000620 INPUT-OUTPUT SECTION.
+000630 FILE-CONTROL.
+000640     SELECT DUAL-LOG-FILE ASSIGN TO 'DUALLOG'
+000650         ORGANIZATION IS LINE SEQUENTIAL.
+000660
+000670 DATA DIVISION.
+000680 FILE SECTION.
+000690 FD  DUAL-LOG-FILE
+000700     RECORDING MODE IS F.
+000710 01  DUAL-LOG-RECORD             PIC X(80).
+000720
+000730 WORKING-STORAGE SECTION.
+000740     EXEC SQL
+000750         INCLUDE SQLCA
+000760     END-EXEC.
+000770
+000780 01  WS-RESULT                   PIC 9(1).
+000790 01  WS-USERNAME                 PIC X(20) VALUE SPACES.
+000800 01  WS-TNS-ALIAS                PIC X(20) VALUE SPACES.
+000810 01  WS-CONNECT-STRING           PIC X(22) VALUE SPACES.
+000820
+000830 01  WS-SQL-ERROR-CHECK.
+000840     05  WS-EC-CALLING-PROGRAM   PIC X(12) VALUE 'DUAL'.
+000850     05  WS-EC-OPERATION         PIC X(20).
+000860     05  WS-EC-REASON-CODE       PIC 9(04).
+000870     05  WS-EC-RETURN-CODE       PIC 9(04).
+000880
+000890 01  WS-AUDIT-CHECK.
+000900     05  WS-AUD-START-TIME       PIC 9(8) COMP.
+000910     05  WS-AUD-END-TIME         PIC 9(8) COMP.
+000920     05  WS-AUD-ELAPSED-MS       PIC 9(9) COMP.
+000930     05  WS-AUD-OUTCOME          PIC X(08).
+000940
+000950 01  WS-LOOP-CONTROL.
+000960     05  WS-ATTEMPT-NBR          PIC 9(4) COMP VALUE ZERO.
+000970     05  WS-PARM-COUNT           PIC 9(4) COMP VALUE 1.
+000980     05  WS-PARM-INTERVAL        PIC 9(4) COMP VALUE ZERO.
+000990
+001000 01  WS-PARM-SEGMENTS.
+001010     05  WS-PARM-SEG-1           PIC X(30).
+001020     05  WS-PARM-SEG-2           PIC X(30).
+001030     05  WS-PARM-SEG-3           PIC X(30).
+001040
+001050 01  WS-PARM-PIECE               PIC X(30).
+001060
+001070 01  WS-PARM-WORK.
+001080     05  WS-PARM-KEYWORD         PIC X(08).
+001090     05  WS-PARM-VALUE           PIC X(30).
+001100     05  WS-PARM-VALUE-N REDEFINES WS-PARM-VALUE.
+001110         10  WS-PARM-DIGITS      PIC 9(04).
+001120         10  FILLER              PIC X(26).
+001130
+001140 01  WS-ALIAS-OVERRIDE.
+001150     05  WS-ALIAS-OVERRIDE-SW    PIC X(01) VALUE 'N'.
+001160         88  WS-ALIAS-OVERRIDDEN     VALUE 'Y'.
+001170     05  WS-PARM-ALIAS           PIC X(20) VALUE SPACES.
+001180
+001190 01  WS-RUN-TIMESTAMP.
+001200     05  WS-RUN-DATE             PIC 9(08).
+001210     05  WS-RUN-TIME             PIC 9(08).
+001220
+001230 01  WS-LOG-LINE.
+001240     05  WS-LOG-DATE             PIC 9(08).
+001250     05  FILLER                  PIC X(01) VALUE SPACE.
+001260     05  WS-LOG-TIME             PIC 9(08).
+001270     05  FILLER                  PIC X(01) VALUE SPACE.
+001280     05  WS-LOG-ATTEMPT          PIC ZZZ9.
+001290     05  FILLER                  PIC X(01) VALUE SPACE.
+001300     05  WS-LOG-RESULT           PIC 9(1).
+001310     05  FILLER                  PIC X(50) VALUE SPACES.
+001320
+001330 LINKAGE SECTION.
+001340 01  LS-PARM-AREA.
+001350     05  LS-PARM-LEN             PIC S9(4) COMP.
+001360     05  LS-PARM-TEXT            PIC X(80).
+001370
+001380 PROCEDURE DIVISION USING LS-PARM-AREA.
+001390 0000-MAINLINE.
+001400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001410     PERFORM 2000-PROCESS-CYCLE THRU 2000-EXIT
+001420         VARYING WS-ATTEMPT-NBR FROM 1 BY 1
+001430         UNTIL WS-ATTEMPT-NBR > WS-PARM-COUNT.
+001440     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001450     GOBACK.
+001460
+001470*----------------------------------------------------------*
+001480* 1000-INITIALIZE - PICK UP THE PARM AND OPEN THE RUN LOG.  *
+001490*----------------------------------------------------------*
+001500 1000-INITIALIZE.
+001510     MOVE ZERO TO RETURN-CODE.
+001520     MOVE 1 TO WS-PARM-COUNT.
+001530     MOVE ZERO TO WS-PARM-INTERVAL.
+001540     IF LS-PARM-LEN > ZERO
+001550         PERFORM 1100-PARSE-PARM THRU 1100-EXIT
+001560     END-IF.
+001570     PERFORM 1050-GET-CREDENTIALS THRU 1050-EXIT.
+001580     OPEN EXTEND DUAL-LOG-FILE.
+001590     IF WS-PARM-COUNT < 1
+001600         MOVE 1 TO WS-PARM-COUNT
+001610     END-IF.
+001620 1000-EXIT.
+001630     EXIT.
+001640
+001650*----------------------------------------------------------*
+001660* 1050-GET-CREDENTIALS - PULL THE AUDIT-TRAIL USERNAME AND  *
+001670*                        THE WALLET TNS ALIAS AT RUNTIME    *
+001680*                        FROM THE PROTECTED ENVIRONMENT     *
+001690*                        REFERENCE.  NO PASSWORD IS READ OR *
+001700*                        HELD ANYWHERE - THE CONNECT BELOW  *
+001710*                        IS RESOLVED BY THE ORACLE WALLET.  *
+001720*----------------------------------------------------------*
+001730 1050-GET-CREDENTIALS.
+001740     ACCEPT WS-USERNAME  FROM ENVIRONMENT 'DBCONN-USERID'.
+001750     IF WS-ALIAS-OVERRIDDEN
+001760         MOVE WS-PARM-ALIAS TO WS-TNS-ALIAS
+001770     ELSE
+001780         ACCEPT WS-TNS-ALIAS FROM ENVIRONMENT 'DBCONN-TNSALIAS'
+001790     END-IF.
+001800     STRING '/@' DELIMITED BY SIZE
+001810            WS-TNS-ALIAS DELIMITED BY SPACE
+001820         INTO WS-CONNECT-STRING.
+001830 1050-EXIT.
+001840     EXIT.
+001850
+001860*----------------------------------------------------------*
+001870* 1100-PARSE-PARM - BREAK 'INTERVAL=nnnn,COUNT=nnnn,        *
+001880*                   ALIAS=aaaa' INTO ITS PIECES AND APPLY   *
+001890*                   EACH ONE.  ANY PIECE MAY BE OMITTED.    *
+001900*----------------------------------------------------------*
+001910 1100-PARSE-PARM.
+001920     MOVE SPACES TO WS-PARM-SEGMENTS.
+001930     UNSTRING LS-PARM-TEXT (1:LS-PARM-LEN) DELIMITED BY ','
+001940         INTO WS-PARM-SEG-1
+001950              WS-PARM-SEG-2
+001960              WS-PARM-SEG-3
+001970     END-UNSTRING.
+001980     MOVE WS-PARM-SEG-1 TO WS-PARM-PIECE.
+001990     PERFORM 1110-APPLY-PARM-PIECE THRU 1110-EXIT.
+002000     MOVE WS-PARM-SEG-2 TO WS-PARM-PIECE.
+002010     PERFORM 1110-APPLY-PARM-PIECE THRU 1110-EXIT.
+002020     MOVE WS-PARM-SEG-3 TO WS-PARM-PIECE.
+002030     PERFORM 1110-APPLY-PARM-PIECE THRU 1110-EXIT.
+002040 1100-EXIT.
+002050     EXIT.
+002060
+002070*----------------------------------------------------------*
+002080* 1110-APPLY-PARM-PIECE - INTERPRET ONE 'KEYWORD=value'     *
+002090*                         PIECE AND STORE ITS VALUE.        *
+002100*----------------------------------------------------------*
+002110 1110-APPLY-PARM-PIECE.
+002120     IF WS-PARM-PIECE = SPACES
+002130         GO TO 1110-EXIT
+002140     END-IF.
+002150     UNSTRING WS-PARM-PIECE DELIMITED BY '='
+002160         INTO WS-PARM-KEYWORD
+002170              WS-PARM-VALUE
+002180     END-UNSTRING.
+002190     EVALUATE WS-PARM-KEYWORD
+002200         WHEN 'INTERVAL'
+002210             MOVE WS-PARM-DIGITS TO WS-PARM-INTERVAL
+002220         WHEN 'COUNT'
+002230             MOVE WS-PARM-DIGITS TO WS-PARM-COUNT
+002240         WHEN 'ALIAS'
+002250             MOVE WS-PARM-VALUE TO WS-PARM-ALIAS
+002260             SET WS-ALIAS-OVERRIDDEN TO TRUE
+002270         WHEN OTHER
+002280             CONTINUE
+002290     END-EVALUATE.
+002300 1110-EXIT.
+002310     EXIT.
+002320
+002330*----------------------------------------------------------*
+002340* 2000-PROCESS-CYCLE - ONE CONNECT/SELECT ATTEMPT PLUS THE  *
+002350*                      LOG WRITE AND, WHEN LOOPING, THE     *
+002360*                      INTERVAL PAUSE BEFORE THE NEXT ONE.  *
+002370*----------------------------------------------------------*
+002380 2000-PROCESS-CYCLE.
+002390     PERFORM 2100-CONNECT-AND-CHECK THRU 2100-EXIT.
+002400     PERFORM 2200-WRITE-LOG-ENTRY THRU 2200-EXIT.
+002410     IF WS-ATTEMPT-NBR < WS-PARM-COUNT
+002420        AND WS-PARM-INTERVAL > ZERO
+002430         CALL 'C$SLEEP' USING WS-PARM-INTERVAL
+002440     END-IF.
+002450 2000-EXIT.
+002460     EXIT.
+002470
+002480*----------------------------------------------------------*
+002490* 2100-CONNECT-AND-CHECK - CONNECT AND PROVE THE INSTANCE   *
+002500*                          IS UP.  SQLERRCK IS CALLED AFTER *
+002510*                          EACH EXEC SQL SO A FAILURE IS    *
+002520*                          CLASSIFIED AND LOGGED INSTEAD OF *
+002530*                          FALLING THROUGH SILENTLY.        *
+002540*----------------------------------------------------------*
+002550 2100-CONNECT-AND-CHECK.
+002560     MOVE ZERO TO WS-EC-RETURN-CODE.
+002570     MOVE 9 TO WS-RESULT.
+002580     MOVE 'CONNECT' TO WS-EC-OPERATION.
+002590     ACCEPT WS-AUD-START-TIME FROM TIME.
+002600
+002610     EXEC SQL
+002620         CONNECT :WS-CONNECT-STRING
+002630     END-EXEC.
+002640
+002650     CALL 'SQLERRCK' USING WS-EC-CALLING-PROGRAM
+002660                           WS-EC-OPERATION
+002670                           SQLCODE
+002680                           WS-EC-REASON-CODE
+002690                           WS-EC-RETURN-CODE.
+002700     PERFORM 2160-RECORD-AUDIT-ENTRY THRU 2160-EXIT.
+002710     IF WS-EC-RETURN-CODE NOT = ZERO
+002720         PERFORM 2150-RECORD-FAILURE THRU 2150-EXIT
+002730         GO TO 2100-EXIT
+002740     END-IF.
+002750
+002760     MOVE 'SELECT 1 FROM DUAL' TO WS-EC-OPERATION.
+002770     ACCEPT WS-AUD-START-TIME FROM TIME.
+002780     EXEC SQL
+002790         SELECT 1
+002800         INTO :WS-RESULT
+002810     FROM DUAL
+002820     END-EXEC.
+002830
+002840     CALL 'SQLERRCK' USING WS-EC-CALLING-PROGRAM
+002850                           WS-EC-OPERATION
+002860                           SQLCODE
+002870                           WS-EC-REASON-CODE
+002880                           WS-EC-RETURN-CODE.
+002890     PERFORM 2160-RECORD-AUDIT-ENTRY THRU 2160-EXIT.
+002900     IF WS-EC-RETURN-CODE NOT = ZERO
+002910         PERFORM 2150-RECORD-FAILURE THRU 2150-EXIT
+002920         GO TO 2100-EXIT
+002930     END-IF.
+002940
+002950     DISPLAY 'RESULT: ' WS-RESULT.
+002960 2100-EXIT.
+002970     EXIT.
+002980
+002990*----------------------------------------------------------*
+003000* 2150-RECORD-FAILURE - CARRY THE WORST RETURN CODE SEEN    *
+003010*                       ACROSS ALL ATTEMPTS OUT TO THE STEP *
+003020*                       RETURN CODE SO THE JCL COND LOGIC   *
+003030*                       IN THE DRIVER JOB CAN SEE IT, AND   *
+003040*                       ALERT OPERATIONS IMMEDIATELY SINCE  *
+003050*                       A HEALTH-CHECK FAILURE IS NEVER     *
+003060*                       EXPECTED AND SHOULD NOT SIT UNSEEN  *
+003070*                       IN SYSOUT UNTIL SOMEONE LOOKS.      *
+003080*----------------------------------------------------------*
+003090 2150-RECORD-FAILURE.
+003100     IF WS-EC-RETURN-CODE > RETURN-CODE
+003110         MOVE WS-EC-RETURN-CODE TO RETURN-CODE
+003120     END-IF.
+003130     CALL 'ALERTOPS' USING WS-EC-CALLING-PROGRAM
+003140                           WS-EC-OPERATION
+003150                           WS-EC-REASON-CODE
+003160                           WS-EC-RETURN-CODE.
+003170 2150-EXIT.
+003180     EXIT.
+003190
+003200*----------------------------------------------------------*
+003210* 2160-RECORD-AUDIT-ENTRY - APPEND ONE ROW TO THE SHARED     *
+003220*                           CONNECTIVITY AUDIT TRAIL FOR     *
+003230*                           THE ATTEMPT JUST MADE.           *
+003240*----------------------------------------------------------*
+003250 2160-RECORD-AUDIT-ENTRY.
+003260     ACCEPT WS-AUD-END-TIME FROM TIME.
+003270     CALL 'ELAPTIME' USING WS-AUD-START-TIME
+003280                           WS-AUD-END-TIME
+003290                           WS-AUD-ELAPSED-MS.
+003300     IF WS-EC-RETURN-CODE = ZERO
+003310         MOVE 'SUCCESS' TO WS-AUD-OUTCOME
+003320     ELSE
+003330         MOVE 'FAILURE' TO WS-AUD-OUTCOME
+003340     END-IF.
+003350     CALL 'AUDITLOG' USING WS-EC-CALLING-PROGRAM
+003360                           WS-EC-OPERATION
+003370                           WS-USERNAME
+003380                           WS-AUD-OUTCOME
+003390                           WS-AUD-ELAPSED-MS.
+003400 2160-EXIT.
+003410     EXIT.
+003420
+003430
+003440 2200-WRITE-LOG-ENTRY.
+003450     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+003460     ACCEPT WS-RUN-TIME FROM TIME.
+003470     MOVE WS-RUN-DATE TO WS-LOG-DATE.
+003480     MOVE WS-RUN-TIME TO WS-LOG-TIME.
+003490     MOVE WS-ATTEMPT-NBR TO WS-LOG-ATTEMPT.
+003500     MOVE WS-RESULT TO WS-LOG-RESULT.
+003510     WRITE DUAL-LOG-RECORD FROM WS-LOG-LINE.
+003520 2200-EXIT.
+003530     EXIT.
+003540
+003550*----------------------------------------------------------*
+003560* 9000-TERMINATE - CLOSE THE RUN LOG AND END THE STEP.      *
+003570*----------------------------------------------------------*
+003580 9000-TERMINATE.
+003590     CLOSE DUAL-LOG-FILE.
+003600     DISPLAY 'DUAL HEALTH CHECK COMPLETE - ATTEMPTS: '
+003610         WS-PARM-COUNT.
+003620 9000-EXIT.
+003630     EXIT.
