@@ -1,23 +1,565 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ORA-FOR-UPDATE
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 W-DATUM-N    PIC 9(1).
-       01 WS-USERNAME  PIC X(20) VALUE 'scott'.
-       01 WS-PASSWORD  PIC X(20) VALUE 'tiger'.
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           EXEC SQL
-               CONNECT :WS-USERNAME IDENTIFIED BY :WS-PASSWORD
-           END-EXEC.
-
-           EXEC SQL
-               SELECT 1
-               INTO :W-DATUM-N  FROM DUAL
-               FOR UPDATE WAIT 3
-           END-EXEC.
-
-           DISPLAY 'RESULT: ' W-DATUM-N.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ORA-FOR-UPD.
+000030 AUTHOR. R-HALVORSEN.
+000040 INSTALLATION. DATA-SERVICES.
+000050 DATE-WRITTEN. 2019-04-02.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                      *
+000090*   DATE       INIT  DESCRIPTION                             *
+000100*   2019-04-02 RH    ORIGINAL VERSION - TESTS FOR UPDATE     *
+000110*                    WAIT 3 ON A SINGLE ROW FROM DUAL.        *
+000120*   2026-08-09 MWK   CREDENTIALS NO LONGER COMPILED IN - THE  *
+000130*                    CONNECT ID IS PULLED FROM THE PROTECTED  *
+000140*                    RUNTIME ENVIRONMENT REFERENCE.            *
+000150*   2026-08-09 MWK   REWORKED AS A TABLE-WIDE LOCK-CONTENTION *
+000160*                    DIAGNOSTIC - A CURSOR NOW WALKS THE      *
+000170*                    TARGET TABLE ROW BY ROW, ATTEMPTS FOR    *
+000180*                    UPDATE WAIT 3 ON EACH ROW, AND KEEPS     *
+000190*                    COUNTS/TIMINGS OF HOW MANY ROWS WERE     *
+000200*                    IMMEDIATELY LOCKABLE VERSUS TIMED OUT.   *
+000210*   2026-08-09 MWK   EVERY EXEC SQL IS NOW FOLLOWED BY A CALL *
+000220*                    TO SQLERRCK SO A CONNECT OR CURSOR       *
+000230*                    FAILURE IS CLASSIFIED, LOGGED, AND       *
+000240*                    REFLECTED IN THE STEP RETURN CODE.       *
+000250*   2026-08-09 MWK   THE CONNECT AND EACH ROW-LOCK ATTEMPT     *
+000260*                    NOW ALSO CALL AUDITLOG SO THE OUTCOME     *
+000270*                    AND ELAPSED TIME LAND IN THE SHARED       *
+000280*                    CONNECTIVITY AUDIT TRAIL.                 *
+000290*   2026-08-09 MWK   CONNECT NO LONGER PASSES A PASSWORD - IT  *
+000300*                    USES THE WALLET-RESOLVED ALIAS SO NO      *
+000310*                    CREDENTIAL EVER SITS IN SOURCE, A         *
+000320*                    COMPILED LOAD MODULE, OR JCL.             *
+000330*                    WS-USERNAME IS STILL PULLED FOR THE       *
+000340*                    AUDIT TRAIL ONLY.                         *
+000350*   2026-08-09 MWK   TARGET TABLE AND WALLET ALIAS ARE NOW     *
+000360*                    RUN-PARM DRIVEN ('TABLE=name,ALIAS=name', *
+000370*                    EITHER OR BOTH, ANY ORDER).  THE LOCK-     *
+000380*                    PROBE CURSOR AND THE FOR UPDATE WAIT 3     *
+000390*                    CHECK BOTH NOW BUILD AND PREPARE THEIR     *
+000400*                    SQL AGAINST WS-TARGET-TABLE AT RUNTIME     *
+000410*                    INSTEAD OF BEING COMPILED AGAINST          *
+000420*                    ACCOUNT_MASTER, SO THE SAME LOAD MODULE    *
+000430*                    CAN POINT AT ANY TABLE OR INSTANCE         *
+000440*                    WITHOUT A RECOMPILE.                       *
+000450*   2026-08-09 MWK   PARM CAN ALSO CARRY KEYCOL=name, SINCE A   *
+000460*                    PARM-DRIVEN TABLE CANNOT BE ASSUMED TO     *
+000470*                    HAVE A COLUMN LITERALLY CALLED ROW_KEY -   *
+000480*                    DEFAULTS TO ROW_KEY WHEN NOT GIVEN.  THE   *
+000490*                    FOR UPDATE WAIT 3 PROBE NOW USES METHOD 4  *
+000500*                    DYNAMIC SQL (PREPARE/DECLARE CURSOR/OPEN   *
+000510*                    USING/FETCH) INSTEAD OF EXECUTE IMMEDIATE, *
+000520*                    SINCE EXECUTE IMMEDIATE CANNOT RUN A       *
+000530*                    QUERY.  PREPARE IS NOW ALSO FOLLOWED BY A  *
+000540*                    SQLERRCK CALL SO A BAD DYNAMICALLY-BUILT   *
+000550*                    STATEMENT IS CLASSIFIED AND LOGGED         *
+000560*                    INSTEAD OF FAILING SILENTLY.               *
+000570*   2026-08-09 MWK   PROGRAM-ID SHORTENED FROM ORA-FOR-UPDATE   *
+000580*                    TO ORA-FOR-UPD - THE OLD 14-CHARACTER NAME *
+000590*                    DID NOT MATCH WS-EC-CALLING-PROGRAM (ALSO  *
+000600*                    ORA-FOR-UPD) AND OVERFLOWED THE 12-BYTE    *
+000610*                    AUD-PROGRAM-ID/ERR-PROGRAM-ID FIELDS EVERY *
+000620*                    OTHER PROGRAM STAMPS ITS FULL NAME INTO.   *
+000630*----------------------------------------------------------*
+000640 DATA DIVISION.
+000650 WORKING-STORAGE SECTION.
+000660     EXEC SQL
+000670         INCLUDE SQLCA
+000680     END-EXEC.
+000690
+000700 01  W-DATUM-N                   PIC 9(1).
+000710 01  WS-USERNAME                 PIC X(20) VALUE SPACES.
+000720 01  WS-TNS-ALIAS                PIC X(20) VALUE SPACES.
+000730 01  WS-CONNECT-STRING           PIC X(22) VALUE SPACES.
+000740 01  WS-TARGET-TABLE             PIC X(30) VALUE 'ACCOUNT_MASTER'.
+000750 01  WS-KEY-COLUMN               PIC X(30) VALUE 'ROW_KEY'.
+000760 01  WS-ROW-KEY                  PIC X(30).
+000770 01  WS-LOCK-ROW-KEY-OUT         PIC X(30).
+000780 01  WS-LOCK-SQLCODE             PIC S9(9) COMP.
+000790 01  WS-CURSOR-STMT-TEXT         PIC X(100).
+000800 01  WS-LOCK-STMT-TEXT           PIC X(160).
+000810
+000820 01  WS-PARM-SEGMENTS.
+000830     05  WS-PARM-SEG-1           PIC X(30).
+000840     05  WS-PARM-SEG-2           PIC X(30).
+000850     05  WS-PARM-SEG-3           PIC X(30).
+000860
+000870 01  WS-PARM-PIECE               PIC X(30).
+000880
+000890 01  WS-PARM-WORK.
+000900     05  WS-PARM-KEYWORD         PIC X(08).
+000910     05  WS-PARM-VALUE           PIC X(30).
+000920
+000930 01  WS-ALIAS-OVERRIDE.
+000940     05  WS-ALIAS-OVERRIDE-SW    PIC X(01) VALUE 'N'.
+000950         88  WS-ALIAS-OVERRIDDEN     VALUE 'Y'.
+000960     05  WS-PARM-ALIAS           PIC X(20) VALUE SPACES.
+000970
+000980 01  WS-SQL-ERROR-CHECK.
+000990     05  WS-EC-CALLING-PROGRAM   PIC X(12) VALUE 'ORA-FOR-UPD'.
+001000     05  WS-EC-OPERATION         PIC X(20).
+001010     05  WS-EC-REASON-CODE       PIC 9(04).
+001020     05  WS-EC-RETURN-CODE       PIC 9(04).
+001030
+001040 01  WS-SWITCHES.
+001050     05  WS-CURSOR-EOF-SW        PIC X(01) VALUE 'N'.
+001060         88  WS-CURSOR-EOF           VALUE 'Y'.
+001070     05  WS-SQL-FAILURE-SW       PIC X(01) VALUE 'N'.
+001080         88  WS-SQL-FAILURE          VALUE 'Y'.
+001090
+001100 01  WS-LOCK-COUNTERS.
+001110     05  WS-ROWS-EXAMINED        PIC 9(9) COMP VALUE ZERO.
+001120     05  WS-ROWS-LOCKED-OK       PIC 9(9) COMP VALUE ZERO.
+001130     05  WS-ROWS-TIMED-OUT       PIC 9(9) COMP VALUE ZERO.
+001140     05  WS-ROW-START-TIME       PIC 9(8) COMP.
+001150     05  WS-ROW-END-TIME         PIC 9(8) COMP.
+001160     05  WS-ROW-ELAPSED-MS       PIC 9(9) COMP.
+001170     05  WS-TOTAL-ELAPSED-MS     PIC 9(9) COMP VALUE ZERO.
+001180
+001190 01  WS-AUDIT-CHECK.
+001200     05  WS-AUD-START-TIME       PIC 9(8) COMP.
+001210     05  WS-AUD-END-TIME         PIC 9(8) COMP.
+001220     05  WS-AUD-ELAPSED-MS       PIC 9(9) COMP.
+001230     05  WS-AUD-OUTCOME          PIC X(08).
+001240
+001250 01  WS-VALIDATE-WORK.
+001260     05  WS-VALIDATE-SUB         PIC 9(02) COMP.
+001270     05  WS-VALIDATE-CHAR        PIC X(01).
+001280     05  WS-VALIDATE-BAD-SW      PIC X(01) VALUE 'N'.
+001290         88  WS-VALIDATE-BAD         VALUE 'Y'.
+001300 LINKAGE SECTION.
+001310 01  LS-PARM-AREA.
+001320     05  LS-PARM-LEN             PIC S9(4) COMP.
+001330     05  LS-PARM-TEXT            PIC X(80).
+001340
+001350 PROCEDURE DIVISION USING LS-PARM-AREA.
+001360 0000-MAINLINE.
+001370     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001380     IF NOT WS-SQL-FAILURE
+001390         PERFORM 2000-PROBE-CURSOR THRU 2000-EXIT
+001400             UNTIL WS-CURSOR-EOF OR WS-SQL-FAILURE
+001410     END-IF.
+001420     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001430     GOBACK.
+001440
+001450*----------------------------------------------------------*
+001460* 1000-INITIALIZE - CONNECT AND OPEN THE LOCK-PROBE CURSOR. *
+001470*----------------------------------------------------------*
+001480 1000-INITIALIZE.
+001490     MOVE ZERO TO RETURN-CODE.
+001500     PERFORM 1060-PARSE-PARM THRU 1060-EXIT.
+001510     IF NOT WS-SQL-FAILURE
+001520         PERFORM 1050-GET-CREDENTIALS THRU 1050-EXIT
+001530         PERFORM 1100-CONNECT THRU 1100-EXIT
+001540     END-IF.
+001550     IF NOT WS-SQL-FAILURE
+001560         PERFORM 1200-OPEN-CURSOR THRU 1200-EXIT
+001570     END-IF.
+001580 1000-EXIT.
+001590     EXIT.
+001600
+001610*----------------------------------------------------------*
+001620* 1060-PARSE-PARM - A RUN PARM CARRIES ONE TO THREE COMMA-      *
+001630*                   SEPARATED KEYWORD=VALUE PIECES.            *
+001640*                   'TABLE=name' OVERRIDES THE TABLE THE       *
+001650*                   LOCK-PROBE CURSOR WALKS.  'ALIAS=name'     *
+001660*                   OVERRIDES THE ENVIRONMENT-RESOLVED WALLET  *
+001670*                   ALIAS.  'KEYCOL=name' OVERRIDES THE        *
+001680*                   COLUMN NAME THE FOR UPDATE WAIT 3 PROBE    *
+001690*                   LOCKS BY, SINCE NOT EVERY TABLE HAS A      *
+001700*                   COLUMN CALLED ROW_KEY.  NO PARM MEANS THE  *
+001710*                   COMPILED-IN ACCOUNT_MASTER TABLE, ROW_KEY  *
+001720*                   COLUMN, AND THE ENVIRONMENT-RESOLVED       *
+001730*                   ALIAS.                                     *
+001740*----------------------------------------------------------*
+001750 1060-PARSE-PARM.
+001760     IF LS-PARM-LEN > ZERO
+001770         MOVE SPACES TO WS-PARM-SEGMENTS
+001780         UNSTRING LS-PARM-TEXT (1:LS-PARM-LEN) DELIMITED BY ','
+001790             INTO WS-PARM-SEG-1
+001800                  WS-PARM-SEG-2
+001810                  WS-PARM-SEG-3
+001820         END-UNSTRING
+001830         MOVE WS-PARM-SEG-1 TO WS-PARM-PIECE
+001840         PERFORM 1070-APPLY-PARM-PIECE THRU 1070-EXIT
+001850         MOVE WS-PARM-SEG-2 TO WS-PARM-PIECE
+001860         PERFORM 1070-APPLY-PARM-PIECE THRU 1070-EXIT
+001870         MOVE WS-PARM-SEG-3 TO WS-PARM-PIECE
+001880         PERFORM 1070-APPLY-PARM-PIECE THRU 1070-EXIT
+001890     END-IF.
+001900 1060-EXIT.
+001910     EXIT.
+001920
+001930*----------------------------------------------------------*
+001940* 1070-APPLY-PARM-PIECE - APPLY ONE KEYWORD=VALUE PIECE OF     *
+001950*                   THE RUN PARM.  A BLANK PIECE (AN UNUSED    *
+001960*                   SEGMENT ON A PARM WITH FEWER THAN THREE    *
+001970*                   KEYWORDS) IS IGNORED.                      *
+001980*----------------------------------------------------------*
+001990 1070-APPLY-PARM-PIECE.
+002000     IF WS-PARM-PIECE = SPACES
+002010         GO TO 1070-EXIT
+002020     END-IF.
+002030     UNSTRING WS-PARM-PIECE DELIMITED BY '='
+002040         INTO WS-PARM-KEYWORD
+002050              WS-PARM-VALUE
+002060     END-UNSTRING.
+002070     EVALUATE WS-PARM-KEYWORD
+002080         WHEN 'TABLE'
+002090             PERFORM 1075-VALIDATE-IDENTIFIER THRU 1075-EXIT
+002100             IF WS-VALIDATE-BAD
+002110                 DISPLAY 'ORA-FOR-UPD INVALID TABLE NAME: '
+002120                     WS-PARM-VALUE
+002130                 MOVE 16 TO WS-EC-RETURN-CODE
+002140                 SET WS-SQL-FAILURE TO TRUE
+002150             ELSE
+002160                 MOVE WS-PARM-VALUE TO WS-TARGET-TABLE
+002170             END-IF
+002180         WHEN 'KEYCOL'
+002190             PERFORM 1075-VALIDATE-IDENTIFIER THRU 1075-EXIT
+002200             IF WS-VALIDATE-BAD
+002210                 DISPLAY 'ORA-FOR-UPD INVALID KEY COLUMN: '
+002220                     WS-PARM-VALUE
+002230                 MOVE 16 TO WS-EC-RETURN-CODE
+002240                 SET WS-SQL-FAILURE TO TRUE
+002250             ELSE
+002260                 MOVE WS-PARM-VALUE TO WS-KEY-COLUMN
+002270             END-IF
+002280         WHEN 'ALIAS'
+002290             MOVE WS-PARM-VALUE(1:20) TO WS-PARM-ALIAS
+002300             SET WS-ALIAS-OVERRIDDEN TO TRUE
+002310         WHEN OTHER
+002320             CONTINUE
+002330     END-EVALUATE.
+002340     IF WS-SQL-FAILURE
+002350         MOVE WS-EC-RETURN-CODE TO RETURN-CODE
+002360     END-IF.
+002370 1070-EXIT.
+002380     EXIT.
+002390
+002400*----------------------------------------------------------*
+002410* 1075-VALIDATE-IDENTIFIER - CHECK A TABLE/COLUMN NAME PULLED *
+002420*                   OFF THE RUN PARM BEFORE IT IS SPLICED     *
+002430*                   INTO DYNAMIC SQL TEXT.  ONLY UPPERCASE    *
+002440*                   LETTERS, DIGITS AND UNDERSCORE ARE         *
+002450*                   ALLOWED - ANYTHING ELSE FAILS THE PARM.    *
+002460*----------------------------------------------------------*
+002470 1075-VALIDATE-IDENTIFIER.
+002480     MOVE 'N' TO WS-VALIDATE-BAD-SW.
+002490     MOVE 1 TO WS-VALIDATE-SUB.
+002500     PERFORM 1076-CHECK-ONE-CHAR THRU 1076-EXIT
+002510         UNTIL WS-VALIDATE-SUB > 30
+002520            OR WS-VALIDATE-BAD.
+002530 1075-EXIT.
+002540     EXIT.
+002550
+002560 1076-CHECK-ONE-CHAR.
+002570     MOVE WS-PARM-VALUE(WS-VALIDATE-SUB:1) TO WS-VALIDATE-CHAR.
+002580     IF WS-VALIDATE-CHAR NOT = SPACE
+002590         IF (WS-VALIDATE-CHAR < 'A' OR WS-VALIDATE-CHAR > 'Z')
+002600             AND (WS-VALIDATE-CHAR < '0'
+002610                 OR WS-VALIDATE-CHAR > '9')
+002620             AND WS-VALIDATE-CHAR NOT = '_'
+002630             SET WS-VALIDATE-BAD TO TRUE
+002640         END-IF
+002650     END-IF.
+002660     ADD 1 TO WS-VALIDATE-SUB.
+002670 1076-EXIT.
+002680     EXIT.
+002690
+002700*----------------------------------------------------------*
+002710* 1050-GET-CREDENTIALS - PULL THE AUDIT-TRAIL USERNAME AND  *
+002720*                        THE WALLET TNS ALIAS AT RUNTIME    *
+002730*                        FROM THE PROTECTED ENVIRONMENT     *
+002740*                        REFERENCE.  NO PASSWORD IS READ OR *
+002750*                        HELD ANYWHERE - THE CONNECT BELOW  *
+002760*                        IS RESOLVED BY THE ORACLE WALLET.  *
+002770*----------------------------------------------------------*
+002780 1050-GET-CREDENTIALS.
+002790     ACCEPT WS-USERNAME  FROM ENVIRONMENT 'DBCONN-USERID'.
+002800     IF WS-ALIAS-OVERRIDDEN
+002810         MOVE WS-PARM-ALIAS TO WS-TNS-ALIAS
+002820     ELSE
+002830         ACCEPT WS-TNS-ALIAS FROM ENVIRONMENT 'DBCONN-TNSALIAS'
+002840     END-IF.
+002850     STRING '/@' DELIMITED BY SIZE
+002860            WS-TNS-ALIAS DELIMITED BY SPACE
+002870         INTO WS-CONNECT-STRING.
+002880 1050-EXIT.
+002890     EXIT.
+002900
+002910 1100-CONNECT.
+002920     MOVE 'CONNECT' TO WS-EC-OPERATION.
+002930     ACCEPT WS-AUD-START-TIME FROM TIME.
+002940     EXEC SQL
+002950         CONNECT :WS-CONNECT-STRING
+002960     END-EXEC.
+002970
+002980     CALL 'SQLERRCK' USING WS-EC-CALLING-PROGRAM
+002990                           WS-EC-OPERATION
+003000                           SQLCODE
+003010                           WS-EC-REASON-CODE
+003020                           WS-EC-RETURN-CODE.
+003030     PERFORM 2160-RECORD-AUDIT-ENTRY THRU 2160-EXIT.
+003040     IF WS-EC-RETURN-CODE NOT = ZERO
+003050         SET WS-SQL-FAILURE TO TRUE
+003060         MOVE WS-EC-RETURN-CODE TO RETURN-CODE
+003070     END-IF.
+003080 1100-EXIT.
+003090     EXIT.
+003100
+003110 1200-OPEN-CURSOR.
+003120     STRING 'SELECT ' DELIMITED BY SIZE
+003130            WS-KEY-COLUMN DELIMITED BY SPACE
+003140            ' FROM ' DELIMITED BY SIZE
+003150            WS-TARGET-TABLE DELIMITED BY SPACE
+003160         INTO WS-CURSOR-STMT-TEXT
+003170         ON OVERFLOW
+003180             MOVE 'PREPARE STMT' TO WS-EC-OPERATION
+003190             MOVE 20 TO WS-EC-RETURN-CODE
+003200             SET WS-SQL-FAILURE TO TRUE
+003210             MOVE WS-EC-RETURN-CODE TO RETURN-CODE
+003220             GO TO 1200-EXIT
+003230     END-STRING.
+003240
+003250     MOVE 'PREPARE STMT' TO WS-EC-OPERATION.
+003260     EXEC SQL
+003270         PREPARE LOCK-PROBE-STMT FROM :WS-CURSOR-STMT-TEXT
+003280     END-EXEC.
+003290
+003300     CALL 'SQLERRCK' USING WS-EC-CALLING-PROGRAM
+003310                           WS-EC-OPERATION
+003320                           SQLCODE
+003330                           WS-EC-REASON-CODE
+003340                           WS-EC-RETURN-CODE.
+003350     IF WS-EC-RETURN-CODE NOT = ZERO
+003360         SET WS-SQL-FAILURE TO TRUE
+003370         MOVE WS-EC-RETURN-CODE TO RETURN-CODE
+003380         GO TO 1200-EXIT
+003390     END-IF.
+003400     EXEC SQL
+003410         DECLARE LOCK-PROBE-CURSOR CURSOR FOR
+003420             LOCK-PROBE-STMT
+003430     END-EXEC.
+003440
+003450     PERFORM 1250-PREPARE-ROW-LOCK-STMT THRU 1250-EXIT.
+003460     IF WS-SQL-FAILURE
+003470         GO TO 1200-EXIT
+003480     END-IF.
+003490
+003500     MOVE 'OPEN CURSOR' TO WS-EC-OPERATION.
+003510     ACCEPT WS-AUD-START-TIME FROM TIME.
+003520     EXEC SQL
+003530         OPEN LOCK-PROBE-CURSOR
+003540     END-EXEC.
+003550
+003560     CALL 'SQLERRCK' USING WS-EC-CALLING-PROGRAM
+003570                           WS-EC-OPERATION
+003580                           SQLCODE
+003590                           WS-EC-REASON-CODE
+003600                           WS-EC-RETURN-CODE.
+003610     PERFORM 2160-RECORD-AUDIT-ENTRY THRU 2160-EXIT.
+003620     IF WS-EC-RETURN-CODE NOT = ZERO
+003630         SET WS-SQL-FAILURE TO TRUE
+003640         MOVE WS-EC-RETURN-CODE TO RETURN-CODE
+003650     ELSE
+003660         PERFORM 2100-FETCH-NEXT-ROW THRU 2100-EXIT
+003670     END-IF.
+003680 1200-EXIT.
+003690     EXIT.
+003700
+003710*----------------------------------------------------------*
+003720* 1250-PREPARE-ROW-LOCK-STMT - PREPARE AND DECLARE THE ONE- *
+003730*                  TIME METHOD 4 DYNAMIC SQL STATEMENT THE  *
+003740*                  PER-ROW FOR UPDATE WAIT 3 PROBE OPENS     *
+003750*                  ONCE PER ROW WITH THE ROW KEY BOUND IN AS *
+003760*                  AN INPUT HOST VARIABLE, RATHER THAN       *
+003770*                  RE-PREPARING A NEW STATEMENT WITH THE KEY *
+003780*                  EMBEDDED AS A LITERAL FOR EVERY ROW.       *
+003790*----------------------------------------------------------*
+003800 1250-PREPARE-ROW-LOCK-STMT.
+003810     STRING 'SELECT ' DELIMITED BY SIZE
+003820            WS-KEY-COLUMN DELIMITED BY SPACE
+003830            ' FROM ' DELIMITED BY SIZE
+003840            WS-TARGET-TABLE DELIMITED BY SPACE
+003850            ' WHERE ' DELIMITED BY SIZE
+003860            WS-KEY-COLUMN DELIMITED BY SPACE
+003870            ' = ? FOR UPDATE WAIT 3' DELIMITED BY SIZE
+003880         INTO WS-LOCK-STMT-TEXT
+003890         ON OVERFLOW
+003900             MOVE 'PREPARE ROW LOCK' TO WS-EC-OPERATION
+003910             MOVE 20 TO WS-EC-RETURN-CODE
+003920             SET WS-SQL-FAILURE TO TRUE
+003930             MOVE WS-EC-RETURN-CODE TO RETURN-CODE
+003940             GO TO 1250-EXIT
+003950     END-STRING.
+003960
+003970     MOVE 'PREPARE ROW LOCK' TO WS-EC-OPERATION.
+003980     EXEC SQL
+003990         PREPARE ROW-LOCK-STMT FROM :WS-LOCK-STMT-TEXT
+004000     END-EXEC.
+004010
+004020     CALL 'SQLERRCK' USING WS-EC-CALLING-PROGRAM
+004030                           WS-EC-OPERATION
+004040                           SQLCODE
+004050                           WS-EC-REASON-CODE
+004060                           WS-EC-RETURN-CODE.
+004070     IF WS-EC-RETURN-CODE NOT = ZERO
+004080         SET WS-SQL-FAILURE TO TRUE
+004090         MOVE WS-EC-RETURN-CODE TO RETURN-CODE
+004100         GO TO 1250-EXIT
+004110     END-IF.
+004120
+004130     EXEC SQL
+004140         DECLARE ROW-LOCK-CURSOR CURSOR FOR
+004150             ROW-LOCK-STMT
+004160     END-EXEC.
+004170 1250-EXIT.
+004180     EXIT.
+004190
+004200*----------------------------------------------------------*
+004210* 2160-RECORD-AUDIT-ENTRY - APPEND ONE ROW TO THE SHARED    *
+004220*                           CONNECTIVITY AUDIT TRAIL FOR    *
+004230*                           THE ATTEMPT JUST MADE.          *
+004240*----------------------------------------------------------*
+004250 2160-RECORD-AUDIT-ENTRY.
+004260     ACCEPT WS-AUD-END-TIME FROM TIME.
+004270     CALL 'ELAPTIME' USING WS-AUD-START-TIME
+004280                           WS-AUD-END-TIME
+004290                           WS-AUD-ELAPSED-MS.
+004300     IF WS-EC-RETURN-CODE = ZERO
+004310         MOVE 'SUCCESS' TO WS-AUD-OUTCOME
+004320     ELSE
+004330         MOVE 'FAILURE' TO WS-AUD-OUTCOME
+004340     END-IF.
+004350     CALL 'AUDITLOG' USING WS-EC-CALLING-PROGRAM
+004360                           WS-EC-OPERATION
+004370                           WS-USERNAME
+004380                           WS-AUD-OUTCOME
+004390                           WS-AUD-ELAPSED-MS.
+004400 2160-EXIT.
+004410     EXIT.
+004420
+004430*----------------------------------------------------------*
+004440* 2000-PROBE-CURSOR - ATTEMPT FOR UPDATE WAIT 3 ON THE ROW  *
+004450*                     JUST FETCHED, TIME IT, TALLY THE      *
+004460*                     OUTCOME, AND FETCH THE NEXT ROW.      *
+004470*----------------------------------------------------------*
+004480 2000-PROBE-CURSOR.
+004490     PERFORM 2200-TRY-LOCK-ROW THRU 2200-EXIT.
+004500     IF NOT WS-SQL-FAILURE
+004510         PERFORM 2100-FETCH-NEXT-ROW THRU 2100-EXIT
+004520     END-IF.
+004530 2000-EXIT.
+004540     EXIT.
+004550
+004560 2100-FETCH-NEXT-ROW.
+004570     MOVE 'FETCH CURSOR' TO WS-EC-OPERATION.
+004580     EXEC SQL
+004590         FETCH LOCK-PROBE-CURSOR
+004600         INTO :WS-ROW-KEY
+004610     END-EXEC.
+004620
+004630     IF SQLCODE = 1403
+004640         SET WS-CURSOR-EOF TO TRUE
+004650     ELSE
+004660         CALL 'SQLERRCK' USING WS-EC-CALLING-PROGRAM
+004670                               WS-EC-OPERATION
+004680                               SQLCODE
+004690                               WS-EC-REASON-CODE
+004700                               WS-EC-RETURN-CODE
+004710         IF WS-EC-RETURN-CODE NOT = ZERO
+004720             SET WS-SQL-FAILURE TO TRUE
+004730             MOVE WS-EC-RETURN-CODE TO RETURN-CODE
+004740         ELSE
+004750             ADD 1 TO WS-ROWS-EXAMINED
+004760         END-IF
+004770     END-IF.
+004780 2100-EXIT.
+004790     EXIT.
+004800
+004810*----------------------------------------------------------*
+004820* 2200-TRY-LOCK-ROW - A LOCK TIMEOUT HERE IS AN EXPECTED     *
+004830*                     DIAGNOSTIC OUTCOME, NOT A PROGRAM      *
+004840*                     FAILURE, SO SQLERRCK IS CALLED TO      *
+004850*                     CLASSIFY AND LOG IT BUT WS-SQL-FAILURE *
+004860*                     IS NOT SET - THE PROBE KEEPS GOING.    *
+004870*                     THE ROW KEY JUST FETCHED BY THE OUTER  *
+004880*                     CURSOR IS BOUND IN AS AN INPUT HOST    *
+004890*                     VARIABLE ON OPEN RATHER THAN BUILT     *
+004900*                     INTO THE SQL TEXT, SINCE THE STATEMENT *
+004910*                     WAS ALREADY PREPARED ONCE FOR THE      *
+004920*                     WHOLE RUN BY 1250-PREPARE-ROW-LOCK-    *
+004930*                     STMT.  THE SQLCODE FROM OPEN/FETCH IS  *
+004940*                     CAPTURED BEFORE THE CLOSE, WHICH WOULD *
+004950*                     OTHERWISE OVERWRITE IT.                *
+004960*----------------------------------------------------------*
+004970 2200-TRY-LOCK-ROW.
+004980     MOVE 'FOR UPDATE WAIT 3' TO WS-EC-OPERATION.
+004990     ACCEPT WS-ROW-START-TIME FROM TIME.
+005000
+005010     EXEC SQL
+005020         OPEN ROW-LOCK-CURSOR USING :WS-ROW-KEY
+005030     END-EXEC.
+005040     MOVE SQLCODE TO WS-LOCK-SQLCODE.
+005050
+005060     IF WS-LOCK-SQLCODE = ZERO
+005070         EXEC SQL
+005080             FETCH ROW-LOCK-CURSOR
+005090             INTO :WS-LOCK-ROW-KEY-OUT
+005100         END-EXEC
+005110         MOVE SQLCODE TO WS-LOCK-SQLCODE
+005120     END-IF.
+005130
+005140     EXEC SQL
+005150         CLOSE ROW-LOCK-CURSOR
+005160     END-EXEC.
+005170
+005180     ACCEPT WS-ROW-END-TIME FROM TIME.
+005190     CALL 'ELAPTIME' USING WS-ROW-START-TIME
+005200                           WS-ROW-END-TIME
+005210                           WS-ROW-ELAPSED-MS.
+005220     ADD WS-ROW-ELAPSED-MS TO WS-TOTAL-ELAPSED-MS.
+005230
+005240     IF WS-LOCK-SQLCODE = ZERO
+005250         ADD 1 TO WS-ROWS-LOCKED-OK
+005260         MOVE 'SUCCESS' TO WS-AUD-OUTCOME
+005270     ELSE
+005280         ADD 1 TO WS-ROWS-TIMED-OUT
+005290         CALL 'SQLERRCK' USING WS-EC-CALLING-PROGRAM
+005300                               WS-EC-OPERATION
+005310                               WS-LOCK-SQLCODE
+005320                               WS-EC-REASON-CODE
+005330                               WS-EC-RETURN-CODE
+005340         MOVE 'FAILURE' TO WS-AUD-OUTCOME
+005350     END-IF.
+005360     CALL 'AUDITLOG' USING WS-EC-CALLING-PROGRAM
+005370                           WS-EC-OPERATION
+005380                           WS-USERNAME
+005390                           WS-AUD-OUTCOME
+005400                           WS-ROW-ELAPSED-MS.
+005410 2200-EXIT.
+005420     EXIT.
+005430
+005440*----------------------------------------------------------*
+005450* 9000-TERMINATE - CLOSE THE CURSOR AND REPORT THE TALLY.   *
+005460*----------------------------------------------------------*
+005470 9000-TERMINATE.
+005480     MOVE 'CLOSE CURSOR' TO WS-EC-OPERATION.
+005490     EXEC SQL
+005500         CLOSE LOCK-PROBE-CURSOR
+005510     END-EXEC.
+005520
+005530     CALL 'SQLERRCK' USING WS-EC-CALLING-PROGRAM
+005540                           WS-EC-OPERATION
+005550                           SQLCODE
+005560                           WS-EC-REASON-CODE
+005570                           WS-EC-RETURN-CODE.
+005580
+005590     DISPLAY 'TABLE PROBED:        ' WS-TARGET-TABLE.
+005600     DISPLAY 'ROWS EXAMINED:       ' WS-ROWS-EXAMINED.
+005610     DISPLAY 'ROWS LOCKABLE:       ' WS-ROWS-LOCKED-OK.
+005620     DISPLAY 'ROWS TIMED OUT:      ' WS-ROWS-TIMED-OUT.
+005630     DISPLAY 'TOTAL ELAPSED (MS):  ' WS-TOTAL-ELAPSED-MS.
+005640 9000-EXIT.
+005650     EXIT.
