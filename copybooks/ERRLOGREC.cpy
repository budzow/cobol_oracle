@@ -0,0 +1,20 @@
+000010*----------------------------------------------------------*
+000020* ERRLOGREC - LAYOUT OF ONE ROW ON THE SHARED SQL ERROR LOG *
+000030*             (DD NAME SQLERRLG).  WRITTEN BY SQLERRCK,     *
+000040*             THE COMMON SQLCA/SQLCODE CHECKING ROUTINE     *
+000050*             CALLED BY DUAL, UPPER-TRIM, AND               *
+000060*             ORA-FOR-UPDATE AFTER EVERY EXEC SQL.          *
+000070*----------------------------------------------------------*
+000080 01  ERROR-LOG-RECORD.
+000090     05  ERR-PROGRAM-ID          PIC X(12).
+000100     05  ERR-TIMESTAMP.
+000110         10  ERR-DATE            PIC 9(08).
+000120         10  ERR-TIME            PIC 9(08).
+000130     05  ERR-OPERATION           PIC X(20).
+000140     05  ERR-SQLCODE             PIC S9(9).
+000150     05  ERR-REASON-CODE         PIC 9(04).
+000160         88  ERR-NO-DATABASE         VALUE 1000.
+000170         88  ERR-LOCK-TIMEOUT        VALUE 1001.
+000180         88  ERR-BAD-CREDENTIALS     VALUE 1002.
+000190         88  ERR-UNKNOWN-FAILURE     VALUE 9999.
+000200     05  ERR-MESSAGE-TEXT        PIC X(60).
