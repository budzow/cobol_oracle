@@ -0,0 +1,18 @@
+000010*----------------------------------------------------------*
+000020* AUDITREC - ONE ROW OF THE SHARED CONNECTIVITY AUDIT TRAIL *
+000030*            WRITTEN BY AUDITLOG ON BEHALF OF DUAL,          *
+000040*            UPPER-TRIM, AND ORA-FOR-UPDATE.  KEYED BY       *
+000050*            PROGRAM/DATE/TIME SO THE ONLINE AUDIT-INQ       *
+000060*            TRANSACTION CAN BROWSE IT DIRECTLY.             *
+000070*----------------------------------------------------------*
+000080 01  AUDIT-LOG-RECORD.
+000090     05  AUD-KEY.
+000100         10  AUD-PROGRAM-ID      PIC X(12).
+000110         10  AUD-DATE            PIC 9(08).
+000120         10  AUD-TIME            PIC 9(08).
+000130     05  AUD-USERNAME            PIC X(20).
+000140     05  AUD-OPERATION           PIC X(20).
+000150     05  AUD-OUTCOME             PIC X(08).
+000160         88  AUD-SUCCESS             VALUE 'SUCCESS'.
+000170         88  AUD-FAILURE             VALUE 'FAILURE'.
+000180     05  AUD-ELAPSED-MS          PIC 9(09).
