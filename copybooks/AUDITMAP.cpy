@@ -0,0 +1,67 @@
+000010*----------------------------------------------------------*
+000020* AUDITMAP - SYMBOLIC MAP FOR THE AUDIT-INQ ONLINE SCREEN,  *
+000030*            GENERATED FROM MAPSET AUDITMAP (BMS/AUDITMAP.  *
+000040*            BMS).  DO NOT HAND-EDIT - REASSEMBLE THE       *
+000050*            MAPSET AND REGENERATE INSTEAD.                 *
+000060*----------------------------------------------------------*
+000070 01  AUDITMAPI.
+000080     02  FILLER              PIC X(12).
+000090     02  PROGL               PIC S9(4) COMP.
+000100     02  PROGF               PIC X.
+000110     02  FILLER REDEFINES PROGF.
+000120         03  PROGA           PIC X.
+000130     02  PROGI               PIC X(12).
+000140     02  QDATEL              PIC S9(4) COMP.
+000150     02  QDATEF              PIC X.
+000160     02  FILLER REDEFINES QDATEF.
+000170         03  QDATEA          PIC X.
+000180     02  QDATEI              PIC X(08).
+000190     02  LINE1L              PIC S9(4) COMP.
+000200     02  LINE1F              PIC X.
+000210     02  FILLER REDEFINES LINE1F.
+000220         03  LINE1A          PIC X.
+000230     02  LINE1I              PIC X(72).
+000240     02  LINE2L              PIC S9(4) COMP.
+000250     02  LINE2F              PIC X.
+000260     02  FILLER REDEFINES LINE2F.
+000270         03  LINE2A          PIC X.
+000280     02  LINE2I              PIC X(72).
+000290     02  LINE3L              PIC S9(4) COMP.
+000300     02  LINE3F              PIC X.
+000310     02  FILLER REDEFINES LINE3F.
+000320         03  LINE3A          PIC X.
+000330     02  LINE3I              PIC X(72).
+000340     02  LINE4L              PIC S9(4) COMP.
+000350     02  LINE4F              PIC X.
+000360     02  FILLER REDEFINES LINE4F.
+000370         03  LINE4A          PIC X.
+000380     02  LINE4I              PIC X(72).
+000390     02  LINE5L              PIC S9(4) COMP.
+000400     02  LINE5F              PIC X.
+000410     02  FILLER REDEFINES LINE5F.
+000420         03  LINE5A          PIC X.
+000430     02  LINE5I              PIC X(72).
+000440     02  MSGL                PIC S9(4) COMP.
+000450     02  MSGF                PIC X.
+000460     02  FILLER REDEFINES MSGF.
+000470         03  MSGA            PIC X.
+000480     02  MSGI                PIC X(76).
+000490
+000500 01  AUDITMAPO REDEFINES AUDITMAPI.
+000510     02  FILLER              PIC X(12).
+000520     02  FILLER              PIC X(03).
+000530     02  PROGO               PIC X(12).
+000540     02  FILLER              PIC X(03).
+000550     02  QDATEO              PIC X(08).
+000560     02  FILLER              PIC X(03).
+000570     02  LINE1O              PIC X(72).
+000580     02  FILLER              PIC X(03).
+000590     02  LINE2O              PIC X(72).
+000600     02  FILLER              PIC X(03).
+000610     02  LINE3O              PIC X(72).
+000620     02  FILLER              PIC X(03).
+000630     02  LINE4O              PIC X(72).
+000640     02  FILLER              PIC X(03).
+000650     02  LINE5O              PIC X(72).
+000660     02  FILLER              PIC X(03).
+000670     02  MSGO                PIC X(76).
