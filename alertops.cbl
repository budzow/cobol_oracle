@@ -0,0 +1,122 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ALERTOPS.
+000030 AUTHOR. R-HALVORSEN.
+000040 INSTALLATION. DATA-SERVICES.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                      *
+000090*   DATE       INIT  DESCRIPTION                             *
+000100*   2026-08-09 MWK   ORIGINAL VERSION - COMMON OPS-ALERT     *
+000110*                    NOTIFIER CALLED BY DUAL WHEN A CONNECT  *
+000120*                    OR HEALTH-CHECK SELECT FAILS, SO A      *
+000130*                    CONNECTIVITY DROP GETS A HUMAN RESPONSE *
+000140*                    RIGHT AWAY INSTEAD OF WAITING FOR       *
+000150*                    SOMEONE TO NOTICE A BAD JOB LOG.        *
+000160*----------------------------------------------------------*
+000170*
+000180*   CALLED AS -
+000190*       CALL 'ALERTOPS' USING AO-CALLING-PROGRAM
+000200*                             AO-OPERATION
+000210*                             AO-REASON-CODE
+000220*                             AO-RETURN-CODE
+000230*
+000240*   EVERY CALL IS TREATED AS A FAILURE ALERT - THE CALLER    *
+000250*   ONLY CALLS ALERTOPS AFTER ITS OWN FAILURE TEST HAS       *
+000260*   ALREADY FIRED, THE SAME WAY SQLERRCK AND AUDITLOG ARE    *
+000270*   CALLED AFTER THE FACT RATHER THAN ASKED TO DECIDE.       *
+000280*
+000290*   AN ALERT IS RAISED TWO WAYS - A WRITE-TO-OPERATOR        *
+000300*   CONSOLE MESSAGE FOR IMMEDIATE VISIBILITY ON THE 3AM      *
+000310*   SHIFT, AND A ROW APPENDED TO A SHARED ALERT FILE (DD     *
+000320*   OPSALERT) THAT THE OPS ON-CALL EMAIL DISPATCH JOB DRAINS *
+000330*   ON A SHORT CYCLE, SO THE ALERT ALSO REACHES SOMEONE WHO  *
+000340*   IS NOT WATCHING A CONSOLE.                               *
+000350*
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT OPS-ALERT-FILE ASSIGN TO 'OPSALERT'
+000400         ORGANIZATION IS LINE SEQUENTIAL.
+000410
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  OPS-ALERT-FILE
+000450     RECORDING MODE IS F.
+000460 01  OPS-ALERT-FILE-RECORD       PIC X(100).
+000470
+000480 WORKING-STORAGE SECTION.
+000490 01  WS-ALERT-TIMESTAMP.
+000500     05  WS-ALERT-DATE           PIC 9(08).
+000510     05  WS-ALERT-TIME           PIC 9(08).
+000520
+000530 01  WS-ALERT-LINE.
+000540     05  WS-AL-DATE              PIC 9(08).
+000550     05  FILLER                  PIC X(01) VALUE SPACE.
+000560     05  WS-AL-TIME              PIC 9(08).
+000570     05  FILLER                  PIC X(01) VALUE SPACE.
+000580     05  WS-AL-PROGRAM           PIC X(12).
+000590     05  FILLER                  PIC X(01) VALUE SPACE.
+000600     05  WS-AL-OPERATION         PIC X(20).
+000610     05  FILLER                  PIC X(01) VALUE SPACE.
+000620     05  WS-AL-REASON-CODE       PIC 9(04).
+000630     05  FILLER                  PIC X(01) VALUE SPACE.
+000640     05  WS-AL-RETURN-CODE       PIC 9(04).
+000650     05  FILLER                  PIC X(38) VALUE SPACES.
+000660
+000670 01  WS-CONSOLE-MSG.
+000680     05  FILLER                  PIC X(20)
+000690                     VALUE 'DBCONN ALERT - PGM='.
+000700     05  WS-CM-PROGRAM           PIC X(12).
+000710     05  FILLER                  PIC X(06) VALUE ' OPN='.
+000720     05  WS-CM-OPERATION         PIC X(20).
+000730     05  FILLER                  PIC X(06) VALUE ' RC='.
+000740     05  WS-CM-RETURN-CODE       PIC 9(04).
+000750
+000760 LINKAGE SECTION.
+000770 01  AO-CALLING-PROGRAM          PIC X(12).
+000780 01  AO-OPERATION                PIC X(20).
+000790 01  AO-REASON-CODE              PIC 9(04).
+000800 01  AO-RETURN-CODE              PIC 9(04).
+000810
+000820 PROCEDURE DIVISION USING AO-CALLING-PROGRAM
+000830                           AO-OPERATION
+000840                           AO-REASON-CODE
+000850                           AO-RETURN-CODE.
+000860 0000-MAINLINE.
+000870     ACCEPT WS-ALERT-DATE FROM DATE YYYYMMDD.
+000880     ACCEPT WS-ALERT-TIME FROM TIME.
+000890     PERFORM 1000-SEND-CONSOLE-ALERT THRU 1000-EXIT.
+000900     PERFORM 2000-WRITE-ALERT-ENTRY THRU 2000-EXIT.
+000910     GOBACK.
+000920
+000930*----------------------------------------------------------*
+000940* 1000-SEND-CONSOLE-ALERT - WRITE-TO-OPERATOR MESSAGE SO    *
+000950*                           THE FAILURE IS VISIBLE ON THE   *
+000960*                           CONSOLE THE MOMENT IT HAPPENS.  *
+000970*----------------------------------------------------------*
+000980 1000-SEND-CONSOLE-ALERT.
+000990     MOVE AO-CALLING-PROGRAM TO WS-CM-PROGRAM.
+001000     MOVE AO-OPERATION       TO WS-CM-OPERATION.
+001010     MOVE AO-RETURN-CODE     TO WS-CM-RETURN-CODE.
+001020     DISPLAY WS-CONSOLE-MSG UPON CONSOLE.
+001030 1000-EXIT.
+001040     EXIT.
+001050
+001060*----------------------------------------------------------*
+001070* 2000-WRITE-ALERT-ENTRY - APPEND ONE ROW TO THE SHARED     *
+001080*                          ALERT FILE FOR THE EMAIL         *
+001090*                          DISPATCH JOB TO PICK UP.         *
+001100*----------------------------------------------------------*
+001110 2000-WRITE-ALERT-ENTRY.
+001120     MOVE WS-ALERT-DATE      TO WS-AL-DATE.
+001130     MOVE WS-ALERT-TIME      TO WS-AL-TIME.
+001140     MOVE AO-CALLING-PROGRAM TO WS-AL-PROGRAM.
+001150     MOVE AO-OPERATION       TO WS-AL-OPERATION.
+001160     MOVE AO-REASON-CODE     TO WS-AL-REASON-CODE.
+001170     MOVE AO-RETURN-CODE     TO WS-AL-RETURN-CODE.
+001180     OPEN EXTEND OPS-ALERT-FILE.
+001190     WRITE OPS-ALERT-FILE-RECORD FROM WS-ALERT-LINE.
+001200     CLOSE OPS-ALERT-FILE.
+001210 2000-EXIT.
+001220     EXIT.
