@@ -0,0 +1,135 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. AUDITLOG.
+000030 AUTHOR. R-HALVORSEN.
+000040 INSTALLATION. DATA-SERVICES.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                      *
+000090*   DATE       INIT  DESCRIPTION                             *
+000100*   2026-08-09 MWK   ORIGINAL VERSION - COMMON CONNECTIVITY   *
+000110*                    AUDIT TRAIL WRITER CALLED BY DUAL,       *
+000120*                    UPPER-TRIM, AND ORA-FOR-UPDATE AFTER     *
+000130*                    EVERY CONNECT/SELECT ATTEMPT SO A        *
+000140*                    POSTMORTEM CAN PULL ONE FILE INSTEAD OF  *
+000150*                    HUNTING THROUGH THREE JOB LOGS.          *
+000160*   2026-08-09 MWK   AUDIT TRAIL IS NOW AN INDEXED FILE KEYED *
+000170*                    ON PROGRAM/DATE/TIME INSTEAD OF A FLAT   *
+000180*                    TEXT LOG, SO THE NEW AUDIT-INQ ONLINE    *
+000190*                    TRANSACTION CAN BROWSE IT DIRECTLY.      *
+000200*   2026-08-09 MWK   OPEN EXTEND IS NOT VALID ON AN INDEXED   *
+000210*                    FILE - SWITCHED TO OPEN I-O, CREATING    *
+000220*                    IT WITH A ONE-TIME OPEN OUTPUT THE FIRST *
+000230*                    TIME IT IS RUN, AND ADDED INVALID KEY    *
+000240*                    HANDLING ON THE WRITE SINCE A CALLER IN  *
+000250*                    A TIGHT LOOP CAN GENERATE TWO ROWS IN    *
+000260*                    THE SAME HUNDREDTH OF A SECOND.          *
+000270*   2026-08-09 MWK   ACCESS MODE WAS SEQUENTIAL, WHICH ONLY    *
+000280*                    LETS AN INDEXED FILE GROW BY STRICTLY    *
+000290*                    ASCENDING KEY - SINCE AUD-PROGRAM-ID IS  *
+000300*                    THE MAJOR KEY COMPONENT AND CALLERS DO   *
+000310*                    NOT WRITE IN PROGRAM-NAME ORDER, A LATER *
+000320*                    CALLER WHOSE NAME SORTS LOWER THAN ONE   *
+000330*                    ALREADY IN THE FILE COULD NEVER INSERT.  *
+000340*                    SWITCHED TO ACCESS MODE DYNAMIC SO EVERY  *
+000350*                    WRITE IS A KEYED INSERT REGARDLESS OF    *
+000360*                    ARRIVAL ORDER.                            *
+000370*----------------------------------------------------------*
+000380*
+000390*   CALLED AS -
+000400*       CALL 'AUDITLOG' USING AL-CALLING-PROGRAM
+000410*                             AL-OPERATION
+000420*                             AL-USERNAME
+000430*                             AL-OUTCOME
+000440*                             AL-ELAPSED-MS
+000450*
+000460*   AL-OUTCOME IS EXPECTED TO BE 'SUCCESS' OR 'FAILURE'.
+000470*
+000480 ENVIRONMENT DIVISION.
+000490 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510     SELECT AUDIT-TRAIL-FILE ASSIGN TO 'AUDTRAIL'
+000520         ORGANIZATION IS INDEXED
+000530         ACCESS MODE IS DYNAMIC
+000540         RECORD KEY IS AUD-KEY
+000550         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000560
+000570 DATA DIVISION.
+000580 FILE SECTION.
+000590 FD  AUDIT-TRAIL-FILE.
+000600     COPY AUDITREC.
+000610 WORKING-STORAGE SECTION.
+000620 01  WS-AUDIT-FILE-STATUS        PIC X(02).
+000630 01  WS-WRITE-RETRY-CT           PIC 9(02) COMP VALUE ZERO.
+000640 LINKAGE SECTION.
+000650 01  AL-CALLING-PROGRAM          PIC X(12).
+000660 01  AL-OPERATION                PIC X(20).
+000670 01  AL-USERNAME                 PIC X(20).
+000680 01  AL-OUTCOME                  PIC X(08).
+000690 01  AL-ELAPSED-MS               PIC 9(09).
+000700
+000710 PROCEDURE DIVISION USING AL-CALLING-PROGRAM
+000720                           AL-OPERATION
+000730                           AL-USERNAME
+000740                           AL-OUTCOME
+000750                           AL-ELAPSED-MS.
+000760 0000-MAINLINE.
+000770     PERFORM 1000-WRITE-AUDIT-ROW THRU 1000-EXIT.
+000780     GOBACK.
+000790
+000800*----------------------------------------------------------*
+000810* 1000-WRITE-AUDIT-ROW - APPEND ONE ROW TO THE SHARED       *
+000820*                        AUDIT TRAIL FILE.  THE FILE IS      *
+000830*                        KEYED, NOT SEQUENTIAL, SO IT IS      *
+000840*                        OPENED I-O (CREATING IT ON THE       *
+000850*                        FIRST CALL EVER MADE) AND THE        *
+000860*                        WRITE IS RETRIED WITH A BUMPED       *
+000870*                        AUD-TIME IF ANOTHER ROW ALREADY      *
+000880*                        OWNS THIS HUNDREDTH OF A SECOND.      *
+000890*----------------------------------------------------------*
+000900 1000-WRITE-AUDIT-ROW.
+000910     MOVE AL-CALLING-PROGRAM TO AUD-PROGRAM-ID.
+000920     MOVE AL-USERNAME        TO AUD-USERNAME.
+000930     MOVE AL-OPERATION       TO AUD-OPERATION.
+000940     MOVE AL-OUTCOME         TO AUD-OUTCOME.
+000950     MOVE AL-ELAPSED-MS      TO AUD-ELAPSED-MS.
+000960     ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+000970     ACCEPT AUD-TIME FROM TIME.
+000980     PERFORM 1010-OPEN-AUDIT-TRAIL THRU 1010-EXIT.
+000990     MOVE ZERO TO WS-WRITE-RETRY-CT.
+001000     PERFORM 1020-WRITE-ONE-ROW THRU 1020-EXIT
+001010         UNTIL WS-AUDIT-FILE-STATUS = '00'
+001020            OR WS-WRITE-RETRY-CT > 99.
+001030     CLOSE AUDIT-TRAIL-FILE.
+001040 1000-EXIT.
+001050     EXIT.
+001060
+001070*----------------------------------------------------------*
+001080* 1010-OPEN-AUDIT-TRAIL - OPEN THE AUDIT TRAIL FOR I-O,      *
+001090*                         CREATING IT WITH A ONE-TIME OPEN   *
+001100*                         OUTPUT THE FIRST TIME THIS RUNS.   *
+001110*----------------------------------------------------------*
+001120 1010-OPEN-AUDIT-TRAIL.
+001130     OPEN I-O AUDIT-TRAIL-FILE.
+001140     IF WS-AUDIT-FILE-STATUS = '35'
+001150         OPEN OUTPUT AUDIT-TRAIL-FILE
+001160         CLOSE AUDIT-TRAIL-FILE
+001170         OPEN I-O AUDIT-TRAIL-FILE
+001180     END-IF.
+001190 1010-EXIT.
+001200     EXIT.
+001210
+001220*----------------------------------------------------------*
+001230* 1020-WRITE-ONE-ROW - WRITE THE CURRENT AUDIT ROW.  ON A    *
+001240*                      DUPLICATE KEY, BUMP AUD-TIME BY ONE   *
+001250*                      HUNDREDTH OF A SECOND AND LET THE     *
+001260*                      CALLING PERFORM TRY AGAIN.            *
+001270*----------------------------------------------------------*
+001280 1020-WRITE-ONE-ROW.
+001290     WRITE AUDIT-LOG-RECORD
+001300         INVALID KEY
+001310             ADD 1 TO WS-WRITE-RETRY-CT
+001320             ADD 1 TO AUD-TIME
+001330     END-WRITE.
+001340 1020-EXIT.
+001350     EXIT.
