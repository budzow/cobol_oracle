@@ -0,0 +1,91 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ELAPTIME.
+000030 AUTHOR. R-HALVORSEN.
+000040 INSTALLATION. DATA-SERVICES.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                      *
+000090*   DATE       INIT  DESCRIPTION                             *
+000100*   2026-08-09 MWK   ORIGINAL VERSION - COMMON ELAPSED-TIME  *
+000110*                    CALCULATION CALLED BY DUAL, UPPER-TRIM, *
+000120*                    ORA-FOR-UPDATE, AND ACCT-REPORT AFTER    *
+000130*                    TIMING A CONNECT/SELECT/FETCH/LOCK       *
+000140*                    ATTEMPT WITH ACCEPT ... FROM TIME.        *
+000150*                    A PLAIN SUBTRACTION OF TWO ACCEPT FROM    *
+000160*                    TIME VALUES IS WRONG TWICE OVER - THE     *
+000170*                    LAST TWO DIGITS ARE HUNDREDTHS OF A       *
+000180*                    SECOND, NOT MILLISECONDS, AND AN ATTEMPT  *
+000190*                    STRADDLING A MINUTE/HOUR/MIDNIGHT         *
+000200*                    BOUNDARY GOES NEGATIVE.  THIS ROUTINE     *
+000210*                    NORMALIZES BOTH TIMES TO HUNDREDTHS OF A  *
+000220*                    SECOND SINCE MIDNIGHT, CORRECTS FOR A     *
+000230*                    MIDNIGHT WRAP, AND HANDS BACK A TRUE      *
+000240*                    MILLISECOND COUNT.                        *
+000250*----------------------------------------------------------*
+000260*
+000270*   CALLED AS -
+000280*       CALL 'ELAPTIME' USING ET-START-TIME
+000290*                             ET-END-TIME
+000300*                             ET-ELAPSED-MS
+000310*
+000320*   ET-START-TIME AND ET-END-TIME ARE THE HHMMSSHH VALUES AN
+000330*   ACCEPT ... FROM TIME RETURNS.  ET-ELAPSED-MS COMES BACK AS
+000340*   THE ELAPSED TIME IN TRUE MILLISECONDS, WRAPPING PAST
+000350*   MIDNIGHT IF THE END TIME IS EARLIER THAN THE START TIME.
+000360*
+000370 ENVIRONMENT DIVISION.
+000380 DATA DIVISION.
+000390 WORKING-STORAGE SECTION.
+000400 01  WS-HUNDREDTHS-PER-DAY       PIC 9(9) COMP VALUE 8640000.
+000410
+000420 01  WS-TIME-DISPLAY             PIC 9(08).
+000430 01  WS-TIME-BREAKDOWN REDEFINES WS-TIME-DISPLAY.
+000440     05  WS-TB-HOURS             PIC 9(02).
+000450     05  WS-TB-MINUTES           PIC 9(02).
+000460     05  WS-TB-SECONDS           PIC 9(02).
+000470     05  WS-TB-HUNDREDTHS        PIC 9(02).
+000480
+000490 01  WS-HUNDREDTHS-RESULT        PIC 9(9) COMP VALUE ZERO.
+000500 01  WS-START-HUNDREDTHS         PIC 9(9) COMP VALUE ZERO.
+000510 01  WS-END-HUNDREDTHS           PIC 9(9) COMP VALUE ZERO.
+000520 01  WS-ELAPSED-HUNDREDTHS       PIC S9(9) COMP VALUE ZERO.
+000530
+000540 LINKAGE SECTION.
+000550 01  ET-START-TIME               PIC 9(8) COMP.
+000560 01  ET-END-TIME                 PIC 9(8) COMP.
+000570 01  ET-ELAPSED-MS               PIC 9(9) COMP.
+000580
+000590 PROCEDURE DIVISION USING ET-START-TIME
+000600                           ET-END-TIME
+000610                           ET-ELAPSED-MS.
+000620 0000-MAINLINE.
+000630     MOVE ET-START-TIME TO WS-TIME-DISPLAY.
+000640     PERFORM 1000-TOTAL-HUNDREDTHS THRU 1000-EXIT.
+000650     MOVE WS-HUNDREDTHS-RESULT TO WS-START-HUNDREDTHS.
+000660
+000670     MOVE ET-END-TIME TO WS-TIME-DISPLAY.
+000680     PERFORM 1000-TOTAL-HUNDREDTHS THRU 1000-EXIT.
+000690     MOVE WS-HUNDREDTHS-RESULT TO WS-END-HUNDREDTHS.
+000700
+000710     COMPUTE WS-ELAPSED-HUNDREDTHS =
+000720         WS-END-HUNDREDTHS - WS-START-HUNDREDTHS.
+000730     IF WS-ELAPSED-HUNDREDTHS < ZERO
+000740         ADD WS-HUNDREDTHS-PER-DAY TO WS-ELAPSED-HUNDREDTHS
+000750     END-IF.
+000760     COMPUTE ET-ELAPSED-MS = WS-ELAPSED-HUNDREDTHS * 10.
+000770     GOBACK.
+000780
+000790*----------------------------------------------------------*
+000800* 1000-TOTAL-HUNDREDTHS - CONVERT WS-TIME-BREAKDOWN (JUST    *
+000810*                  MOVED IN FROM AN HHMMSSHH TIME) INTO A     *
+000820*                  SINGLE COUNT OF HUNDREDTHS OF A SECOND      *
+000830*                  SINCE MIDNIGHT, LEFT IN WS-HUNDREDTHS-      *
+000840*                  RESULT.                                     *
+000850*----------------------------------------------------------*
+000860 1000-TOTAL-HUNDREDTHS.
+000870     COMPUTE WS-HUNDREDTHS-RESULT =
+000880         ((WS-TB-HOURS * 60 + WS-TB-MINUTES) * 60
+000890             + WS-TB-SECONDS) * 100 + WS-TB-HUNDREDTHS.
+000900 1000-EXIT.
+000910     EXIT.
