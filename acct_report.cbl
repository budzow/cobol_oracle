@@ -0,0 +1,260 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ACCT-REPORT.
+000030 AUTHOR. R-HALVORSEN.
+000040 INSTALLATION. DATA-SERVICES.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                      *
+000090*   DATE       INIT  DESCRIPTION                             *
+000100*   2026-08-09 MWK   ORIGINAL VERSION - A CURSOR WALKS THE   *
+000110*                    ACCOUNT_MASTER TABLE AND WRITES A       *
+000120*                    FIXED-WIDTH REPORT LINE PER ROW, SO     *
+000130*                    THIS CONNECTIVITY LAYER PRODUCES A      *
+000140*                    REAL DELIVERABLE INSTEAD OF JUST A      *
+000150*                    SMOKE TEST.  BUILT ON THE SAME CONNECT, *
+000160*                    SQLERRCK, AND AUDITLOG PATTERN AS       *
+000170*                    DUAL, UPPER-TRIM, AND ORA-FOR-UPDATE.   *
+000180*   2026-08-09 MWK   CONNECT NO LONGER PASSES A PASSWORD -   *
+000190*                    IT USES THE WALLET-RESOLVED ALIAS SO    *
+000200*                    NO CREDENTIAL EVER SITS IN SOURCE, A    *
+000210*                    COMPILED LOAD MODULE, OR JCL.           *
+000220*----------------------------------------------------------*
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT ACCT-REPORT-FILE ASSIGN TO 'ACCTRPT'
+000270         ORGANIZATION IS LINE SEQUENTIAL.
+000280
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  ACCT-REPORT-FILE
+000320     RECORDING MODE IS F.
+000330 01  ACCT-REPORT-RECORD          PIC X(80).
+000340
+000350 WORKING-STORAGE SECTION.
+000360     EXEC SQL
+000370         INCLUDE SQLCA
+000380     END-EXEC.
+000390
+000400 01  WS-USERNAME                 PIC X(20) VALUE SPACES.
+000410 01  WS-TNS-ALIAS                PIC X(20) VALUE SPACES.
+000420 01  WS-CONNECT-STRING           PIC X(22) VALUE SPACES.
+000430 01  WS-TARGET-TABLE             PIC X(30) VALUE 'ACCOUNT_MASTER'.
+000440
+000450 01  WS-ACCOUNT-ROW.
+000460     05  WS-ACCT-NUMBER          PIC X(10).
+000470     05  WS-ACCT-NAME            PIC X(30).
+000480     05  WS-ACCT-BALANCE         PIC S9(7)V99 COMP-3.
+000490
+000500 01  REPORT-LINE.
+000510     05  RL-ACCT-NUMBER          PIC X(10).
+000520     05  FILLER                  PIC X(02) VALUE SPACES.
+000530     05  RL-ACCT-NAME            PIC X(30).
+000540     05  FILLER                  PIC X(02) VALUE SPACES.
+000550     05  RL-ACCT-BALANCE         PIC ZZZ,ZZZ,ZZ9.99.
+000560     05  FILLER                  PIC X(25) VALUE SPACES.
+000570
+000580 01  WS-SQL-ERROR-CHECK.
+000590     05  WS-EC-CALLING-PROGRAM   PIC X(12) VALUE 'ACCT-REPORT'.
+000600     05  WS-EC-OPERATION         PIC X(20).
+000610     05  WS-EC-REASON-CODE       PIC 9(04).
+000620     05  WS-EC-RETURN-CODE       PIC 9(04).
+000630
+000640 01  WS-SWITCHES.
+000650     05  WS-CURSOR-EOF-SW        PIC X(01) VALUE 'N'.
+000660         88  WS-CURSOR-EOF           VALUE 'Y'.
+000670     05  WS-SQL-FAILURE-SW       PIC X(01) VALUE 'N'.
+000680         88  WS-SQL-FAILURE          VALUE 'Y'.
+000690     05  WS-FILES-OPEN-SW        PIC X(01) VALUE 'N'.
+000700         88  WS-FILES-OPEN           VALUE 'Y'.
+000710
+000720 01  WS-COUNTERS.
+000730     05  WS-ROWS-REPORTED        PIC 9(9) COMP VALUE ZERO.
+000740
+000750 01  WS-AUDIT-CHECK.
+000760     05  WS-AUD-START-TIME       PIC 9(8) COMP.
+000770     05  WS-AUD-END-TIME         PIC 9(8) COMP.
+000780     05  WS-AUD-ELAPSED-MS       PIC 9(9) COMP.
+000790     05  WS-AUD-OUTCOME          PIC X(08).
+000800
+000810 PROCEDURE DIVISION.
+000820 0000-MAINLINE.
+000830     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000840     IF NOT WS-SQL-FAILURE
+000850         PERFORM 2000-REPORT-ROW THRU 2000-EXIT
+000860             UNTIL WS-CURSOR-EOF OR WS-SQL-FAILURE
+000870     END-IF.
+000880     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000890     GOBACK.
+000900
+000910*----------------------------------------------------------*
+000920* 1000-INITIALIZE - CONNECT, OPEN THE REPORT FILE, AND OPEN *
+000930*                   THE ACCOUNT_MASTER CURSOR.              *
+000940*----------------------------------------------------------*
+000950 1000-INITIALIZE.
+000960     MOVE ZERO TO RETURN-CODE.
+000970     PERFORM 1050-GET-CREDENTIALS THRU 1050-EXIT.
+000980     PERFORM 1100-CONNECT THRU 1100-EXIT.
+000990     IF NOT WS-SQL-FAILURE
+001000         OPEN OUTPUT ACCT-REPORT-FILE
+001010         SET WS-FILES-OPEN TO TRUE
+001020         PERFORM 1200-OPEN-CURSOR THRU 1200-EXIT
+001030     END-IF.
+001040 1000-EXIT.
+001050     EXIT.
+001060
+001070*----------------------------------------------------------*
+001080* 1050-GET-CREDENTIALS - PULL THE AUDIT-TRAIL USERNAME AND  *
+001090*                        THE WALLET TNS ALIAS AT RUNTIME    *
+001100*                        FROM THE PROTECTED ENVIRONMENT     *
+001110*                        REFERENCE.  NO PASSWORD IS READ OR *
+001120*                        HELD ANYWHERE - THE CONNECT BELOW  *
+001130*                        IS RESOLVED BY THE ORACLE WALLET.  *
+001140*----------------------------------------------------------*
+001150 1050-GET-CREDENTIALS.
+001160     ACCEPT WS-USERNAME  FROM ENVIRONMENT 'DBCONN-USERID'.
+001170     ACCEPT WS-TNS-ALIAS FROM ENVIRONMENT 'DBCONN-TNSALIAS'.
+001180     STRING '/@' DELIMITED BY SIZE
+001190            WS-TNS-ALIAS DELIMITED BY SPACE
+001200         INTO WS-CONNECT-STRING.
+001210 1050-EXIT.
+001220     EXIT.
+001230
+001240 1100-CONNECT.
+001250     MOVE 'CONNECT' TO WS-EC-OPERATION.
+001260     ACCEPT WS-AUD-START-TIME FROM TIME.
+001270     EXEC SQL
+001280         CONNECT :WS-CONNECT-STRING
+001290     END-EXEC.
+001300
+001310     CALL 'SQLERRCK' USING WS-EC-CALLING-PROGRAM
+001320                           WS-EC-OPERATION
+001330                           SQLCODE
+001340                           WS-EC-REASON-CODE
+001350                           WS-EC-RETURN-CODE.
+001360     PERFORM 2160-RECORD-AUDIT-ENTRY THRU 2160-EXIT.
+001370     IF WS-EC-RETURN-CODE NOT = ZERO
+001380         SET WS-SQL-FAILURE TO TRUE
+001390         MOVE WS-EC-RETURN-CODE TO RETURN-CODE
+001400     END-IF.
+001410 1100-EXIT.
+001420     EXIT.
+001430
+001440 1200-OPEN-CURSOR.
+001450     EXEC SQL
+001460         DECLARE ACCOUNT-CURSOR CURSOR FOR
+001470             SELECT ACCT_NUMBER, ACCT_NAME, ACCT_BALANCE
+001480             FROM ACCOUNT_MASTER
+001490             ORDER BY ACCT_NUMBER
+001500     END-EXEC.
+001510
+001520     MOVE 'OPEN CURSOR' TO WS-EC-OPERATION.
+001530     ACCEPT WS-AUD-START-TIME FROM TIME.
+001540     EXEC SQL
+001550         OPEN ACCOUNT-CURSOR
+001560     END-EXEC.
+001570
+001580     CALL 'SQLERRCK' USING WS-EC-CALLING-PROGRAM
+001590                           WS-EC-OPERATION
+001600                           SQLCODE
+001610                           WS-EC-REASON-CODE
+001620                           WS-EC-RETURN-CODE.
+001630     PERFORM 2160-RECORD-AUDIT-ENTRY THRU 2160-EXIT.
+001640     IF WS-EC-RETURN-CODE NOT = ZERO
+001650         SET WS-SQL-FAILURE TO TRUE
+001660         MOVE WS-EC-RETURN-CODE TO RETURN-CODE
+001670     ELSE
+001680         PERFORM 2100-FETCH-NEXT-ROW THRU 2100-EXIT
+001690     END-IF.
+001700 1200-EXIT.
+001710     EXIT.
+001720
+001730*----------------------------------------------------------*
+001740* 2160-RECORD-AUDIT-ENTRY - APPEND ONE ROW TO THE SHARED    *
+001750*                           CONNECTIVITY AUDIT TRAIL FOR    *
+001760*                           THE ATTEMPT JUST MADE.          *
+001770*----------------------------------------------------------*
+001780 2160-RECORD-AUDIT-ENTRY.
+001790     ACCEPT WS-AUD-END-TIME FROM TIME.
+001800     CALL 'ELAPTIME' USING WS-AUD-START-TIME
+001810                           WS-AUD-END-TIME
+001820                           WS-AUD-ELAPSED-MS.
+001830     IF WS-EC-RETURN-CODE = ZERO
+001840         MOVE 'SUCCESS' TO WS-AUD-OUTCOME
+001850     ELSE
+001860         MOVE 'FAILURE' TO WS-AUD-OUTCOME
+001870     END-IF.
+001880     CALL 'AUDITLOG' USING WS-EC-CALLING-PROGRAM
+001890                           WS-EC-OPERATION
+001900                           WS-USERNAME
+001910                           WS-AUD-OUTCOME
+001920                           WS-AUD-ELAPSED-MS.
+001930 2160-EXIT.
+001940     EXIT.
+001950
+001960*----------------------------------------------------------*
+001970* 2000-REPORT-ROW - WRITE THE FIXED-WIDTH REPORT LINE FOR   *
+001980*                   THE ROW JUST FETCHED, THEN FETCH THE    *
+001990*                   NEXT ONE.                                *
+002000*----------------------------------------------------------*
+002010 2000-REPORT-ROW.
+002020     PERFORM 2300-WRITE-REPORT-LINE THRU 2300-EXIT.
+002030     PERFORM 2100-FETCH-NEXT-ROW THRU 2100-EXIT.
+002040 2000-EXIT.
+002050     EXIT.
+002060
+002070 2100-FETCH-NEXT-ROW.
+002080     MOVE 'FETCH CURSOR' TO WS-EC-OPERATION.
+002090     EXEC SQL
+002100         FETCH ACCOUNT-CURSOR
+002110         INTO :WS-ACCT-NUMBER, :WS-ACCT-NAME, :WS-ACCT-BALANCE
+002120     END-EXEC.
+002130
+002140     IF SQLCODE = 1403
+002150         SET WS-CURSOR-EOF TO TRUE
+002160     ELSE
+002170         CALL 'SQLERRCK' USING WS-EC-CALLING-PROGRAM
+002180                               WS-EC-OPERATION
+002190                               SQLCODE
+002200                               WS-EC-REASON-CODE
+002210                               WS-EC-RETURN-CODE
+002220         IF WS-EC-RETURN-CODE NOT = ZERO
+002230             SET WS-SQL-FAILURE TO TRUE
+002240             MOVE WS-EC-RETURN-CODE TO RETURN-CODE
+002250         END-IF
+002260     END-IF.
+002270 2100-EXIT.
+002280     EXIT.
+002290
+002300 2300-WRITE-REPORT-LINE.
+002310     MOVE WS-ACCT-NUMBER  TO RL-ACCT-NUMBER.
+002320     MOVE WS-ACCT-NAME    TO RL-ACCT-NAME.
+002330     MOVE WS-ACCT-BALANCE TO RL-ACCT-BALANCE.
+002340     WRITE ACCT-REPORT-RECORD FROM REPORT-LINE.
+002350     ADD 1 TO WS-ROWS-REPORTED.
+002360 2300-EXIT.
+002370     EXIT.
+002380
+002390*----------------------------------------------------------*
+002400* 9000-TERMINATE - CLOSE THE CURSOR AND FILE, REPORT COUNT. *
+002410*----------------------------------------------------------*
+002420 9000-TERMINATE.
+002430     MOVE 'CLOSE CURSOR' TO WS-EC-OPERATION.
+002440     EXEC SQL
+002450         CLOSE ACCOUNT-CURSOR
+002460     END-EXEC.
+002470
+002480     CALL 'SQLERRCK' USING WS-EC-CALLING-PROGRAM
+002490                           WS-EC-OPERATION
+002500                           SQLCODE
+002510                           WS-EC-REASON-CODE
+002520                           WS-EC-RETURN-CODE.
+002530
+002540     IF WS-FILES-OPEN
+002550         CLOSE ACCT-REPORT-FILE
+002560     END-IF.
+002570     DISPLAY 'TABLE REPORTED:      ' WS-TARGET-TABLE.
+002580     DISPLAY 'ROWS REPORTED:       ' WS-ROWS-REPORTED.
+002590 9000-EXIT.
+002600     EXIT.
