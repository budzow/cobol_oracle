@@ -0,0 +1,163 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SQLERRCK.
+000030 AUTHOR. R-HALVORSEN.
+000040 INSTALLATION. DATA-SERVICES.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                      *
+000090*   DATE       INIT  DESCRIPTION                             *
+000100*   2026-08-09 MWK   ORIGINAL VERSION - COMMON SQLCA/SQLCODE *
+000110*                    CHECK CALLED BY DUAL, UPPER-TRIM, AND   *
+000120*                    ORA-FOR-UPDATE AFTER EVERY EXEC SQL.    *
+000130*                    CLASSIFIES THE FAILURE, APPENDS A ROW   *
+000140*                    TO THE SHARED ERROR LOG, AND HANDS THE  *
+000150*                    CALLER BACK A REASON CODE AND A         *
+000160*                    DISTINCT PROGRAM RETURN CODE.            *
+000170*----------------------------------------------------------*
+000180*
+000190*   CALLED AS -
+000200*       CALL 'SQLERRCK' USING EC-CALLING-PROGRAM
+000210*                             EC-OPERATION
+000220*                             EC-SQLCODE
+000230*                             EC-REASON-CODE
+000240*                             EC-RETURN-CODE
+000250*
+000260*   EC-SQLCODE OF ZERO IS TREATED AS SUCCESS - NOTHING IS
+000270*   LOGGED AND EC-REASON-CODE/EC-RETURN-CODE COME BACK ZERO.
+000280*
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT SQL-ERROR-LOG ASSIGN TO 'SQLERRLG'
+000330         ORGANIZATION IS LINE SEQUENTIAL.
+000340
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  SQL-ERROR-LOG
+000380     RECORDING MODE IS F.
+000390 01  SQL-ERROR-LOG-RECORD        PIC X(120).
+000400
+000410 WORKING-STORAGE SECTION.
+000420     COPY ERRLOGREC.
+000430
+000440 01  WS-LOG-LINE.
+000450     05  WS-LOG-PROGRAM-ID       PIC X(12).
+000460     05  FILLER                  PIC X(01) VALUE SPACE.
+000470     05  WS-LOG-DATE             PIC 9(08).
+000480     05  FILLER                  PIC X(01) VALUE SPACE.
+000490     05  WS-LOG-TIME             PIC 9(08).
+000500     05  FILLER                  PIC X(01) VALUE SPACE.
+000510     05  WS-LOG-OPERATION        PIC X(20).
+000520     05  FILLER                  PIC X(01) VALUE SPACE.
+000530     05  WS-LOG-SQLCODE          PIC -(9).
+000540     05  FILLER                  PIC X(01) VALUE SPACE.
+000550     05  WS-LOG-REASON-CODE      PIC 9(04).
+000560     05  FILLER                  PIC X(01) VALUE SPACE.
+000570     05  WS-LOG-MESSAGE-TEXT     PIC X(60).
+000580
+000590 LINKAGE SECTION.
+000600 01  EC-CALLING-PROGRAM          PIC X(12).
+000610 01  EC-OPERATION                PIC X(20).
+000620 01  EC-SQLCODE                  PIC S9(09).
+000630 01  EC-REASON-CODE              PIC 9(04).
+000640 01  EC-RETURN-CODE              PIC 9(04).
+000650
+000660 PROCEDURE DIVISION USING EC-CALLING-PROGRAM
+000670                           EC-OPERATION
+000680                           EC-SQLCODE
+000690                           EC-REASON-CODE
+000700                           EC-RETURN-CODE.
+000710 0000-MAINLINE.
+000720     MOVE ZERO TO EC-REASON-CODE.
+000730     MOVE ZERO TO EC-RETURN-CODE.
+000740     IF EC-SQLCODE NOT = ZERO
+000750         PERFORM 1000-CLASSIFY-FAILURE THRU 1000-EXIT
+000760         PERFORM 2000-WRITE-ERROR-LOG THRU 2000-EXIT
+000770     END-IF.
+000780     GOBACK.
+000790
+000800*----------------------------------------------------------*
+000810* 1000-CLASSIFY-FAILURE - MAP THE ORACLE SQLCODE ONTO ONE   *
+000820*                         OF OUR REASON CODES SO OPERATIONS *
+000830*                         CAN TELL "NO DATABASE" FROM       *
+000840*                         "LOCK TIMEOUT" FROM "BAD           *
+000850*                         CREDENTIALS" FROM THE RETURN CODE  *
+000860*                         ALONE.                             *
+000870*----------------------------------------------------------*
+000880 1000-CLASSIFY-FAILURE.
+000890     EVALUATE EC-SQLCODE
+000900         WHEN -1017
+000910             MOVE 1002 TO EC-REASON-CODE
+000920             MOVE 16   TO EC-RETURN-CODE
+000930             MOVE 'INVALID USERNAME/PASSWORD'
+000940                 TO ERR-MESSAGE-TEXT
+000950         WHEN -1005
+000960             MOVE 1002 TO EC-REASON-CODE
+000970             MOVE 16   TO EC-RETURN-CODE
+000980             MOVE 'PASSWORD REQUIRED FOR CONNECT'
+000990                 TO ERR-MESSAGE-TEXT
+001000         WHEN -12154
+001010             MOVE 1000 TO EC-REASON-CODE
+001020             MOVE 12   TO EC-RETURN-CODE
+001030             MOVE 'TNS - COULD NOT RESOLVE ALIAS'
+001040                 TO ERR-MESSAGE-TEXT
+001050         WHEN -12541
+001060             MOVE 1000 TO EC-REASON-CODE
+001070             MOVE 12   TO EC-RETURN-CODE
+001080             MOVE 'TNS - NO LISTENER'
+001090                 TO ERR-MESSAGE-TEXT
+001100         WHEN -3113
+001110             MOVE 1000 TO EC-REASON-CODE
+001120             MOVE 12   TO EC-RETURN-CODE
+001130             MOVE 'EOF ON COMMUNICATION CHANNEL'
+001140                 TO ERR-MESSAGE-TEXT
+001150         WHEN -1034
+001160             MOVE 1000 TO EC-REASON-CODE
+001170             MOVE 12   TO EC-RETURN-CODE
+001180             MOVE 'ORACLE NOT AVAILABLE'
+001190                 TO ERR-MESSAGE-TEXT
+001200         WHEN -30006
+001210             MOVE 1001 TO EC-REASON-CODE
+001220             MOVE 8    TO EC-RETURN-CODE
+001230             MOVE 'RESOURCE BUSY - WAIT TIMED OUT'
+001240                 TO ERR-MESSAGE-TEXT
+001250         WHEN -54
+001260             MOVE 1001 TO EC-REASON-CODE
+001270             MOVE 8    TO EC-RETURN-CODE
+001280             MOVE 'RESOURCE BUSY - ACQUIRE NOWAIT'
+001290                 TO ERR-MESSAGE-TEXT
+001300         WHEN OTHER
+001310             MOVE 9999 TO EC-REASON-CODE
+001320             MOVE 20   TO EC-RETURN-CODE
+001330             MOVE 'UNCLASSIFIED SQL ERROR'
+001340                 TO ERR-MESSAGE-TEXT
+001350     END-EVALUATE.
+001360 1000-EXIT.
+001370     EXIT.
+001380
+001390*----------------------------------------------------------*
+001400* 2000-WRITE-ERROR-LOG - APPEND ONE ROW TO THE SHARED ERROR *
+001410*                        LOG WITH THE REASON CODE AND AN    *
+001420*                        SQLERRM-STYLE MESSAGE.              *
+001430*----------------------------------------------------------*
+001440 2000-WRITE-ERROR-LOG.
+001450     MOVE EC-CALLING-PROGRAM TO ERR-PROGRAM-ID.
+001460     MOVE EC-OPERATION       TO ERR-OPERATION.
+001470     MOVE EC-SQLCODE         TO ERR-SQLCODE.
+001480     ACCEPT ERR-DATE FROM DATE YYYYMMDD.
+001490     ACCEPT ERR-TIME FROM TIME.
+001500
+001510     MOVE ERR-PROGRAM-ID     TO WS-LOG-PROGRAM-ID.
+001520     MOVE ERR-DATE           TO WS-LOG-DATE.
+001530     MOVE ERR-TIME           TO WS-LOG-TIME.
+001540     MOVE ERR-OPERATION      TO WS-LOG-OPERATION.
+001550     MOVE ERR-SQLCODE        TO WS-LOG-SQLCODE.
+001560     MOVE EC-REASON-CODE     TO WS-LOG-REASON-CODE.
+001570     MOVE ERR-MESSAGE-TEXT   TO WS-LOG-MESSAGE-TEXT.
+001580
+001590     OPEN EXTEND SQL-ERROR-LOG.
+001600     WRITE SQL-ERROR-LOG-RECORD FROM WS-LOG-LINE.
+001610     CLOSE SQL-ERROR-LOG.
+001620 2000-EXIT.
+001630     EXIT.
