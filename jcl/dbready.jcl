@@ -0,0 +1,41 @@
+//DBREADY  JOB (ACCTNO),'DB READINESS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DBREADY - DB-READINESS SUITE                                  *
+//*                                                                *
+//* CHAINS THE THREE CONNECTIVITY PROGRAMS SO A BAD CONNECT ABORTS *
+//* THE WHOLE SUITE INSTEAD OF LETTING LATER STEPS FAIL            *
+//* CONFUSINGLY ON THEIR OWN CONNECT.  STEP010 (DUAL) IS THE GATE  *
+//* - IF IT DOES NOT RETURN 0, STEP020 AND STEP030 ARE BYPASSED.   *
+//*                                                                *
+//* NOTE - UPPER-TRIM AND ORA-FOR-UPDATE LINK-EDIT TO THE 8-       *
+//* CHARACTER LOAD MODULE NAMES UPPRTRM AND ORAUPDT BECAUSE A      *
+//* PDS MEMBER NAME CANNOT CONTAIN A HYPHEN.                       *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=DUAL,PARM='COUNT=0001,INTERVAL=0000'
+//STEPLIB  DD   DSN=PROD.DBCONN.LOADLIB,DISP=SHR
+//DUALLOG  DD   DSN=PROD.DBCONN.DUALLOG,DISP=(MOD,KEEP,KEEP),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//OPSALERT DD   DSN=PROD.DBCONN.OPSALERT,DISP=(MOD,KEEP,KEEP),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SQLERRLG DD   DSN=PROD.DBCONN.SQLERRLG,DISP=SHR
+//AUDTRAIL DD   DSN=PROD.DBCONN.AUDTRAIL,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=UPPRTRM,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.DBCONN.LOADLIB,DISP=SHR
+//RAWEXTR  DD   DSN=PROD.ONBOARD.RAWEXTR,DISP=SHR
+//CLNEXTR  DD   DSN=PROD.ONBOARD.CLNEXTR,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,5)),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//CHKPOINT DD   DSN=PROD.ONBOARD.CHKPOINT,DISP=SHR
+//SQLERRLG DD   DSN=PROD.DBCONN.SQLERRLG,DISP=SHR
+//AUDTRAIL DD   DSN=PROD.DBCONN.AUDTRAIL,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=ORAUPDT,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD   DSN=PROD.DBCONN.LOADLIB,DISP=SHR
+//SQLERRLG DD   DSN=PROD.DBCONN.SQLERRLG,DISP=SHR
+//AUDTRAIL DD   DSN=PROD.DBCONN.AUDTRAIL,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
