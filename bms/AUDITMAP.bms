@@ -0,0 +1,42 @@
+000010*----------------------------------------------------------*
+000020* AUDITMAP - BMS MAPSET FOR THE AUDIT-INQ ONLINE TRANSACTION*
+000030*            (TRANSID AUDT).  ONE SCREEN - KEY A PROGRAM    *
+000040*            AND/OR DATE, SEE UP TO FIVE MATCHING AUDIT     *
+000050*            TRAIL ROWS, PF8 FOR THE NEXT FIVE.             *
+000060*----------------------------------------------------------*
+000070*   DATE       INIT  DESCRIPTION
+000080*   2026-08-09 MWK   ORIGINAL VERSION.
+000090*----------------------------------------------------------*
+000100AUDITSET DFHMSD TYPE=&SYSPARM,                                 X
+000110               MODE=INOUT,                                     X
+000120               LANG=COBOL,                                     X
+000130               STORAGE=AUTO,                                   X
+000140               TIOAPFX=YES,                                    X
+000150               CTRL=FREEKB
+000160*
+000170AUDITMAP DFHMDI SIZE=(24,80),                                  X
+000180               LINE=1,                                         X
+000190               COLUMN=1
+000200*
+000210         DFHMDF POS=(01,30),LENGTH=20,ATTRB=(ASKIP,BRT),        X
+000220               INITIAL='AUDIT TRAIL INQUIRY'
+000230         DFHMDF POS=(03,01),LENGTH=08,ATTRB=ASKIP,              X
+000240               INITIAL='PROGRAM:'
+000250PROG     DFHMDF POS=(03,10),LENGTH=12,ATTRB=(UNPROT,IC)
+000260         DFHMDF POS=(03,25),LENGTH=05,ATTRB=ASKIP,              X
+000270               INITIAL='DATE:'
+000280QDATE    DFHMDF POS=(03,31),LENGTH=08,ATTRB=UNPROT,             X
+000290               PICIN='9(8)'
+000300         DFHMDF POS=(05,01),LENGTH=17,ATTRB=ASKIP,              X
+000310               INITIAL='PGM TIME USER OP OUTCOME  MS'
+000320LINE1    DFHMDF POS=(06,01),LENGTH=72,ATTRB=ASKIP
+000330LINE2    DFHMDF POS=(07,01),LENGTH=72,ATTRB=ASKIP
+000340LINE3    DFHMDF POS=(08,01),LENGTH=72,ATTRB=ASKIP
+000350LINE4    DFHMDF POS=(09,01),LENGTH=72,ATTRB=ASKIP
+000360LINE5    DFHMDF POS=(10,01),LENGTH=72,ATTRB=ASKIP
+000370MSG      DFHMDF POS=(23,01),LENGTH=76,ATTRB=(ASKIP,BRT)
+000380         DFHMDF POS=(24,01),LENGTH=40,ATTRB=ASKIP,              X
+000390               INITIAL='ENTER=SEARCH  PF8=NEXT  CLEAR=RESTART'
+000400*
+000410         DFHMSD TYPE=FINAL
+000420         END
