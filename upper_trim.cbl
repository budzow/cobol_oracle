@@ -1,24 +1,563 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. UPPER-TRIM
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-INPUT     PIC X(20) VALUE '  hello  '.
-       01 WS-RESULT    PIC X(20).
-       01 WS-USERNAME  PIC X(20) VALUE 'scott'.
-       01 WS-PASSWORD  PIC X(20) VALUE 'tiger'.
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           EXEC SQL
-               CONNECT :WS-USERNAME IDENTIFIED BY :WS-PASSWORD
-           END-EXEC.
-
-           EXEC SQL
-               SELECT DISTINCT UPPER(TRIM(:WS-INPUT))
-               INTO :WS-RESULT
-               FROM DUAL
-           END-EXEC.
-
-           DISPLAY 'RESULT: ' WS-RESULT.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. UPPER-TRIM.
+000030 AUTHOR. R-HALVORSEN.
+000040 INSTALLATION. DATA-SERVICES.
+000050 DATE-WRITTEN. 2019-04-02.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                      *
+000090*   DATE       INIT  DESCRIPTION                             *
+000100*   2019-04-02 RH    ORIGINAL VERSION - NORMALIZES THE ONE   *
+000110*                    LITERAL VALUE IN WS-INPUT.               *
+000120*   2026-08-09 MWK   CREDENTIALS NO LONGER COMPILED IN - THE  *
+000130*                    CONNECT ID IS PULLED FROM THE PROTECTED  *
+000140*                    RUNTIME ENVIRONMENT REFERENCE.            *
+000150*   2026-08-09 MWK   REWORKED AS A BATCH CLEANSING PASS OVER  *
+000160*                    THE UPSTREAM RAW EXTRACT - EVERY RECORD  *
+000170*                    IS NORMALIZED THROUGH DUAL AND WRITTEN   *
+000180*                    TO A CLEANSED OUTPUT FILE.                *
+000190*   2026-08-09 MWK   EVERY EXEC SQL IS NOW FOLLOWED BY A CALL  *
+000200*                    TO SQLERRCK.  A CONNECT OR CLEANSE        *
+000210*                    FAILURE NOW STOPS THE RUN INSTEAD OF      *
+000220*                    WRITING BAD OUTPUT, AND SETS THE STEP     *
+000230*                    RETURN CODE FOR THE JCL TO SEE.           *
+000240*   2026-08-09 MWK   THE CONNECT AND EACH CLEANSE ATTEMPT NOW  *
+000250*                    ALSO CALL AUDITLOG SO THE OUTCOME AND     *
+000260*                    ELAPSED TIME LAND IN THE SHARED           *
+000270*                    CONNECTIVITY AUDIT TRAIL.                 *
+000280*   2026-08-09 MWK   ADDED CHECKPOINT/RESTART - THE COUNT OF   *
+000290*                    RECORDS SUCCESSFULLY CLEANSED IS SAVED     *
+000300*                    EVERY WS-CHECKPOINT-INTERVAL RECORDS, AND  *
+000310*                    A RESTART SKIPS BACK OVER ALREADY-         *
+000320*                    CLEANSED RECORDS AND APPENDS TO THE        *
+000330*                    OUTPUT FILE INSTEAD OF STARTING OVER.      *
+000340*   2026-08-09 MWK   CONNECT NO LONGER PASSES A PASSWORD - IT   *
+000350*                    USES THE WALLET-RESOLVED ALIAS SO NO       *
+000360*                    CREDENTIAL EVER SITS IN SOURCE, A COMPILED *
+000370*                    LOAD MODULE, OR JCL.  WS-USERNAME IS STILL *
+000380*                    PULLED FOR THE AUDIT TRAIL ONLY.           *
+000390*   2026-08-09 MWK   RAW EXTRACT IS NOW AN INDEXED FILE KEYED   *
+000400*                    ON ACCOUNT NUMBER.  A RUN PARM OF          *
+000410*                    'ACCOUNT=nnnnnnnnnn' RE-CLEANSES JUST THAT *
+000420*                    ONE RECORD AND APPENDS IT TO THE OUTPUT    *
+000430*                    FILE, WITHOUT DISTURBING THE CHECKPOINT    *
+000440*                    A FULL PASS RELIES ON.  A RUN WITH NO PARM *
+000450*                    STILL WALKS THE FILE IN KEY SEQUENCE, SO   *
+000460*                    RESTART/CHECKPOINT WORKS AS BEFORE.        *
+000470*   2026-08-09 MWK   PARM CAN ALSO CARRY A COMMA-SEPARATED       *
+000480*                    ALIAS=aaaa TO OVERRIDE THE ENVIRONMENT-     *
+000490*                    RESOLVED WALLET ALIAS, SO THE SAME LOAD     *
+000500*                    MODULE CAN BE POINTED AT PROD OR UAT        *
+000510*                    WITHOUT A RECOMPILE.                        *
+000520*   2026-08-09 MWK   9000-TERMINATE NOW REPORTS A CONTROL TOTAL  *
+000530*                    COMPARING RECORDS READ TO RECORDS WRITTEN   *
+000540*                    AND FLAGS A MISMATCH, SO A FULL CLEANSING   *
+000550*                    PASS IS SELF-VERIFYING.  THE OUTPUT COUNT   *
+000560*                    IS NOW ALSO CARRIED IN THE CHECKPOINT SO A  *
+000570*                    RESTARTED RUN'S TOTAL COVERS THE WHOLE      *
+000580*                    LOGICAL RUN, NOT JUST RECORDS WRITTEN       *
+000590*                    SINCE THE RESTART.  A TARGETED ONE-ACCOUNT  *
+000600*                    RERUN IS REPORTED SEPARATELY AS A SPOT      *
+000610*                    CHECK SINCE IT IS NOT A FULL PASS.          *
+000620*----------------------------------------------------------*
+000630 ENVIRONMENT DIVISION.
+000640 INPUT-OUTPUT SECTION.
+000650 FILE-CONTROL.
+000660     SELECT RAW-EXTRACT-FILE ASSIGN TO 'RAWEXTR'
+000670         ORGANIZATION IS INDEXED
+000680         ACCESS MODE IS DYNAMIC
+000690         RECORD KEY IS RAW-ACCT-NUMBER.
+000700
+000710     SELECT CLEAN-EXTRACT-FILE ASSIGN TO 'CLNEXTR'
+000720         ORGANIZATION IS LINE SEQUENTIAL.
+000730
+000740     SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPOINT'
+000750         ORGANIZATION IS RELATIVE
+000760         ACCESS MODE IS RANDOM
+000770         RELATIVE KEY IS WS-CHECKPOINT-RELKEY
+000780         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000790
+000800 DATA DIVISION.
+000810 FILE SECTION.
+000820 FD  RAW-EXTRACT-FILE.
+000830 01  RAW-EXTRACT-RECORD.
+000840     05  RAW-ACCT-NUMBER         PIC X(10).
+000850     05  RAW-ACCT-DATA           PIC X(10).
+000860
+000870 FD  CLEAN-EXTRACT-FILE
+000880     RECORDING MODE IS F.
+000890 01  CLEAN-EXTRACT-RECORD.
+000900     05  CLEAN-ACCT-NUMBER       PIC X(10).
+000910     05  CLEAN-ACCT-DATA         PIC X(10).
+000920
+000930 FD  CHECKPOINT-FILE.
+000940 01  CHECKPOINT-FILE-RECORD      PIC X(18).
+000950
+000960 WORKING-STORAGE SECTION.
+000970     EXEC SQL
+000980         INCLUDE SQLCA
+000990     END-EXEC.
+001000
+001010 01  WS-INPUT                    PIC X(10).
+001020 01  WS-RESULT                   PIC X(10).
+001030 01  WS-CURRENT-ACCOUNT          PIC X(10).
+001040 01  WS-USERNAME                 PIC X(20) VALUE SPACES.
+001050 01  WS-TNS-ALIAS                PIC X(20) VALUE SPACES.
+001060 01  WS-CONNECT-STRING           PIC X(22) VALUE SPACES.
+001070
+001080 01  WS-SQL-ERROR-CHECK.
+001090     05  WS-EC-CALLING-PROGRAM   PIC X(12) VALUE 'UPPER-TRIM'.
+001100     05  WS-EC-OPERATION         PIC X(20).
+001110     05  WS-EC-REASON-CODE       PIC 9(04).
+001120     05  WS-EC-RETURN-CODE       PIC 9(04).
+001130
+001140 01  WS-SWITCHES.
+001150     05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+001160         88  WS-EOF                  VALUE 'Y'.
+001170     05  WS-SQL-FAILURE-SW       PIC X(01) VALUE 'N'.
+001180         88  WS-SQL-FAILURE          VALUE 'Y'.
+001190     05  WS-FILES-OPEN-SW        PIC X(01) VALUE 'N'.
+001200         88  WS-FILES-OPEN           VALUE 'Y'.
+001210
+001220 01  WS-COUNTERS.
+001230     05  WS-INPUT-COUNT          PIC 9(9) COMP VALUE ZERO.
+001240     05  WS-OUTPUT-COUNT         PIC 9(9) COMP VALUE ZERO.
+001250
+001260 01  WS-CHECKPOINT-CONTROL.
+001270     05  WS-CHECKPOINT-INTERVAL  PIC 9(4) COMP VALUE 100.
+001280     05  WS-CHECKPOINT-STATUS    PIC X(02).
+001290     05  WS-CHECKPOINT-RELKEY    PIC 9(04) COMP VALUE 1.
+001300     05  WS-RESTART-COUNT        PIC 9(9) COMP VALUE ZERO.
+001310     05  WS-RESTART-OUT-COUNT    PIC 9(9) COMP VALUE ZERO.
+001320     05  WS-SKIP-COUNT           PIC 9(9) COMP VALUE ZERO.
+001330     05  WS-CKPT-QUOTIENT        PIC 9(9) COMP VALUE ZERO.
+001340     05  WS-CKPT-REMAINDER       PIC 9(4) COMP VALUE ZERO.
+001350
+001360 01  WS-CHECKPOINT-RECORD-AREA.
+001370     05  WS-CHECKPOINT-COUNT     PIC 9(09).
+001380     05  WS-CHECKPOINT-OUT-COUNT PIC 9(09).
+001390
+001400 01  WS-AUDIT-CHECK.
+001410     05  WS-AUD-START-TIME       PIC 9(8) COMP.
+001420     05  WS-AUD-END-TIME         PIC 9(8) COMP.
+001430     05  WS-AUD-ELAPSED-MS       PIC 9(9) COMP.
+001440     05  WS-AUD-OUTCOME          PIC X(08).
+001450
+001460 01  WS-TARGET-RERUN.
+001470     05  WS-TARGET-ACCOUNT-SW    PIC X(01) VALUE 'N'.
+001480         88  WS-TARGET-ACCOUNT-REQUESTED
+001490                                     VALUE 'Y'.
+001500     05  WS-TARGET-ACCOUNT       PIC X(10) VALUE SPACES.
+001510
+001520 01  WS-PARM-SEGMENTS.
+001530     05  WS-PARM-SEG-1           PIC X(30).
+001540     05  WS-PARM-SEG-2           PIC X(30).
+001550
+001560 01  WS-PARM-PIECE               PIC X(30).
+001570
+001580 01  WS-PARM-WORK.
+001590     05  WS-PARM-KEYWORD         PIC X(08).
+001600     05  WS-PARM-VALUE           PIC X(30).
+001610
+001620 01  WS-ALIAS-OVERRIDE.
+001630     05  WS-ALIAS-OVERRIDE-SW    PIC X(01) VALUE 'N'.
+001640         88  WS-ALIAS-OVERRIDDEN     VALUE 'Y'.
+001650     05  WS-PARM-ALIAS           PIC X(20) VALUE SPACES.
+001660
+001670 LINKAGE SECTION.
+001680 01  LS-PARM-AREA.
+001690     05  LS-PARM-LEN             PIC S9(4) COMP.
+001700     05  LS-PARM-TEXT            PIC X(80).
+001710
+001720 PROCEDURE DIVISION USING LS-PARM-AREA.
+001730 0000-MAINLINE.
+001740     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001750     IF NOT WS-SQL-FAILURE
+001760         PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001770             UNTIL WS-EOF OR WS-SQL-FAILURE
+001780     END-IF.
+001790     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001800     GOBACK.
+001810
+001820*----------------------------------------------------------*
+001830* 1000-INITIALIZE - CONNECT ONCE, THEN OPEN THE RAW EXTRACT *
+001840*                   AND THE CLEANSED OUTPUT FILE, RESUMING  *
+001850*                   PAST ANY RECORDS A PRIOR RUN CHECK-      *
+001860*                   POINTED AS ALREADY CLEANSED, UNLESS THE  *
+001870*                   RUN PARM ASKS FOR ONE ACCOUNT ONLY.      *
+001880*----------------------------------------------------------*
+001890 1000-INITIALIZE.
+001900     MOVE ZERO TO RETURN-CODE.
+001910     PERFORM 1060-PARSE-PARM THRU 1060-EXIT.
+001920     PERFORM 1050-GET-CREDENTIALS THRU 1050-EXIT.
+001930     PERFORM 1100-CONNECT THRU 1100-EXIT.
+001940     IF NOT WS-SQL-FAILURE
+001950         IF WS-TARGET-ACCOUNT-REQUESTED
+001960             PERFORM 1300-OPEN-TARGET-ACCOUNT THRU 1300-EXIT
+001970             SET WS-FILES-OPEN TO TRUE
+001980         ELSE
+001990             PERFORM 1150-READ-CHECKPOINT THRU 1150-EXIT
+002000             OPEN INPUT RAW-EXTRACT-FILE
+002010             IF WS-RESTART-COUNT > ZERO
+002020                 OPEN EXTEND CLEAN-EXTRACT-FILE
+002030                 PERFORM 1180-SKIP-COMMITTED-RECORDS
+002040                     THRU 1180-EXIT
+002050             ELSE
+002060                 OPEN OUTPUT CLEAN-EXTRACT-FILE
+002070             END-IF
+002080             SET WS-FILES-OPEN TO TRUE
+002090             PERFORM 2100-READ-RAW-RECORD THRU 2100-EXIT
+002100         END-IF
+002110     END-IF.
+002120 1000-EXIT.
+002130     EXIT.
+002140
+002150*----------------------------------------------------------*
+002160* 1060-PARSE-PARM - A RUN PARM CARRIES ONE OR TWO COMMA-       *
+002170*                   SEPARATED KEYWORD=VALUE PIECES.            *
+002180*                   'ACCOUNT=nnnnnnnnnn' REQUESTS A TARGETED   *
+002190*                   RE-CLEANSE OF ONE ACCOUNT INSTEAD OF A     *
+002200*                   FULL PASS.  'ALIAS=aaaa' OVERRIDES THE     *
+002210*                   ENVIRONMENT-RESOLVED WALLET ALIAS.  NO     *
+002220*                   PARM MEANS THE NORMAL FULL RUN.            *
+002230*----------------------------------------------------------*
+002240 1060-PARSE-PARM.
+002250     IF LS-PARM-LEN > ZERO
+002260         MOVE SPACES TO WS-PARM-SEGMENTS
+002270         UNSTRING LS-PARM-TEXT (1:LS-PARM-LEN) DELIMITED BY ','
+002280             INTO WS-PARM-SEG-1
+002290                  WS-PARM-SEG-2
+002300         END-UNSTRING
+002310         MOVE WS-PARM-SEG-1 TO WS-PARM-PIECE
+002320         PERFORM 1070-APPLY-PARM-PIECE THRU 1070-EXIT
+002330         MOVE WS-PARM-SEG-2 TO WS-PARM-PIECE
+002340         PERFORM 1070-APPLY-PARM-PIECE THRU 1070-EXIT
+002350     END-IF.
+002360 1060-EXIT.
+002370     EXIT.
+002380
+002390*----------------------------------------------------------*
+002400* 1070-APPLY-PARM-PIECE - APPLY ONE KEYWORD=VALUE PIECE OF     *
+002410*                   THE RUN PARM.  A BLANK PIECE (THE SECOND   *
+002420*                   SEGMENT ON A ONE-KEYWORD PARM) IS IGNORED. *
+002430*----------------------------------------------------------*
+002440 1070-APPLY-PARM-PIECE.
+002450     IF WS-PARM-PIECE = SPACES
+002460         GO TO 1070-EXIT
+002470     END-IF.
+002480     UNSTRING WS-PARM-PIECE DELIMITED BY '='
+002490         INTO WS-PARM-KEYWORD
+002500              WS-PARM-VALUE
+002510     END-UNSTRING.
+002520     EVALUATE WS-PARM-KEYWORD
+002530         WHEN 'ACCOUNT'
+002540             MOVE WS-PARM-VALUE(1:10) TO WS-TARGET-ACCOUNT
+002550             SET WS-TARGET-ACCOUNT-REQUESTED TO TRUE
+002560         WHEN 'ALIAS'
+002570             MOVE WS-PARM-VALUE TO WS-PARM-ALIAS
+002580             SET WS-ALIAS-OVERRIDDEN TO TRUE
+002590         WHEN OTHER
+002600             CONTINUE
+002610     END-EVALUATE.
+002620 1070-EXIT.
+002630     EXIT.
+002640
+002650*----------------------------------------------------------*
+002660* 1300-OPEN-TARGET-ACCOUNT - RANDOM-READ THE ONE ACCOUNT     *
+002670*                   NAMED ON THE PARM AND SET UP TO APPEND   *
+002680*                   ITS RE-CLEANSED RECORD TO THE OUTPUT     *
+002690*                   FILE.  THE CHECKPOINT IS LEFT ALONE -    *
+002700*                   THIS IS A SPOT-CHECK, NOT A FULL PASS.   *
+002710*----------------------------------------------------------*
+002720 1300-OPEN-TARGET-ACCOUNT.
+002730     OPEN INPUT RAW-EXTRACT-FILE.
+002740     OPEN EXTEND CLEAN-EXTRACT-FILE.
+002750     MOVE WS-TARGET-ACCOUNT TO RAW-ACCT-NUMBER.
+002760     READ RAW-EXTRACT-FILE
+002770         KEY IS RAW-ACCT-NUMBER
+002780         INVALID KEY
+002790             DISPLAY 'UPPER-TRIM ACCOUNT NOT ON FILE: '
+002800                 WS-TARGET-ACCOUNT
+002810             MOVE 4 TO RETURN-CODE
+002820             SET WS-EOF TO TRUE
+002830         NOT INVALID KEY
+002840             MOVE RAW-ACCT-NUMBER TO WS-CURRENT-ACCOUNT
+002850             MOVE RAW-ACCT-DATA TO WS-INPUT
+002860             ADD 1 TO WS-INPUT-COUNT
+002870     END-READ.
+002880 1300-EXIT.
+002890     EXIT.
+002900
+002910*----------------------------------------------------------*
+002920* 1150-READ-CHECKPOINT - PICK UP THE COUNT OF RECORDS       *
+002930*                        ALREADY CLEANSED BY A PRIOR RUN,   *
+002940*                        IF ANY.  A MISSING CHECKPOINT      *
+002950*                        FILE (STATUS 35) MEANS THIS IS A   *
+002960*                        FRESH RUN, NOT AN ERROR.            *
+002970*----------------------------------------------------------*
+002980 1150-READ-CHECKPOINT.
+002990     MOVE ZERO TO WS-RESTART-COUNT.
+003000     MOVE ZERO TO WS-RESTART-OUT-COUNT.
+003010     MOVE 1 TO WS-CHECKPOINT-RELKEY.
+003020     OPEN INPUT CHECKPOINT-FILE.
+003030     IF WS-CHECKPOINT-STATUS = '00'
+003040         READ CHECKPOINT-FILE INTO WS-CHECKPOINT-RECORD-AREA
+003050         IF WS-CHECKPOINT-STATUS = '00'
+003060             MOVE WS-CHECKPOINT-COUNT TO WS-RESTART-COUNT
+003070             MOVE WS-CHECKPOINT-OUT-COUNT TO WS-RESTART-OUT-COUNT
+003080         END-IF
+003090         CLOSE CHECKPOINT-FILE
+003100     END-IF.
+003110 1150-EXIT.
+003120     EXIT.
+003130
+003140*----------------------------------------------------------*
+003150* 1180-SKIP-COMMITTED-RECORDS - REPOSITION THE RAW EXTRACT  *
+003160*                        PAST THE RECORDS A PRIOR RUN       *
+003170*                        ALREADY CLEANSED, SO A RESTART     *
+003180*                        DOES NOT REPROCESS THEM.           *
+003190*----------------------------------------------------------*
+003200 1180-SKIP-COMMITTED-RECORDS.
+003210     MOVE ZERO TO WS-SKIP-COUNT.
+003220     PERFORM 1190-SKIP-ONE-RECORD THRU 1190-EXIT
+003230         UNTIL WS-SKIP-COUNT = WS-RESTART-COUNT
+003240             OR WS-EOF.
+003250     MOVE WS-RESTART-COUNT TO WS-INPUT-COUNT.
+003260     MOVE WS-RESTART-OUT-COUNT TO WS-OUTPUT-COUNT.
+003270 1180-EXIT.
+003280     EXIT.
+003290
+003300 1190-SKIP-ONE-RECORD.
+003310     READ RAW-EXTRACT-FILE NEXT RECORD
+003320         AT END
+003330             SET WS-EOF TO TRUE
+003340         NOT AT END
+003350             ADD 1 TO WS-SKIP-COUNT
+003360     END-READ.
+003370 1190-EXIT.
+003380     EXIT.
+003390
+003400*----------------------------------------------------------*
+003410* 1050-GET-CREDENTIALS - PULL THE AUDIT-TRAIL USERNAME AND  *
+003420*                        THE WALLET TNS ALIAS AT RUNTIME    *
+003430*                        FROM THE PROTECTED ENVIRONMENT     *
+003440*                        REFERENCE, UNLESS THE RUN PARM     *
+003450*                        OVERRODE THE ALIAS.  NO PASSWORD   *
+003460*                        IS READ OR HELD ANYWHERE - THE     *
+003470*                        CONNECT BELOW IS RESOLVED BY THE   *
+003480*                        ORACLE WALLET.                     *
+003490*----------------------------------------------------------*
+003500 1050-GET-CREDENTIALS.
+003510     ACCEPT WS-USERNAME  FROM ENVIRONMENT 'DBCONN-USERID'.
+003520     IF WS-ALIAS-OVERRIDDEN
+003530         MOVE WS-PARM-ALIAS TO WS-TNS-ALIAS
+003540     ELSE
+003550         ACCEPT WS-TNS-ALIAS FROM ENVIRONMENT 'DBCONN-TNSALIAS'
+003560     END-IF.
+003570     STRING '/@' DELIMITED BY SIZE
+003580            WS-TNS-ALIAS DELIMITED BY SPACE
+003590         INTO WS-CONNECT-STRING.
+003600 1050-EXIT.
+003610     EXIT.
+003620
+003630 1100-CONNECT.
+003640     MOVE 'CONNECT' TO WS-EC-OPERATION.
+003650     ACCEPT WS-AUD-START-TIME FROM TIME.
+003660     EXEC SQL
+003670         CONNECT :WS-CONNECT-STRING
+003680     END-EXEC.
+003690
+003700     CALL 'SQLERRCK' USING WS-EC-CALLING-PROGRAM
+003710                           WS-EC-OPERATION
+003720                           SQLCODE
+003730                           WS-EC-REASON-CODE
+003740                           WS-EC-RETURN-CODE.
+003750     PERFORM 2160-RECORD-AUDIT-ENTRY THRU 2160-EXIT.
+003760     IF WS-EC-RETURN-CODE NOT = ZERO
+003770         SET WS-SQL-FAILURE TO TRUE
+003780         MOVE WS-EC-RETURN-CODE TO RETURN-CODE
+003790     END-IF.
+003800 1100-EXIT.
+003810     EXIT.
+003820
+003830*----------------------------------------------------------*
+003840* 2000-PROCESS-RECORD - CLEANSE ONE RAW RECORD, WRITE IT TO *
+003850*                       THE OUTPUT FILE, AND READ THE NEXT  *
+003860*                       UNLESS THIS IS A ONE-ACCOUNT RUN.   *
+003870*----------------------------------------------------------*
+003880 2000-PROCESS-RECORD.
+003890     PERFORM 2200-CLEANSE-RECORD THRU 2200-EXIT.
+003900     IF NOT WS-SQL-FAILURE
+003910         PERFORM 2300-WRITE-CLEAN-RECORD THRU 2300-EXIT
+003920         IF WS-TARGET-ACCOUNT-REQUESTED
+003930             SET WS-EOF TO TRUE
+003940         ELSE
+003950             PERFORM 2100-READ-RAW-RECORD THRU 2100-EXIT
+003960         END-IF
+003970     END-IF.
+003980 2000-EXIT.
+003990     EXIT.
+004000
+004010 2100-READ-RAW-RECORD.
+004020     READ RAW-EXTRACT-FILE NEXT RECORD
+004030         AT END
+004040             SET WS-EOF TO TRUE
+004050         NOT AT END
+004060             MOVE RAW-ACCT-NUMBER TO WS-CURRENT-ACCOUNT
+004070             MOVE RAW-ACCT-DATA TO WS-INPUT
+004080             ADD 1 TO WS-INPUT-COUNT
+004090     END-READ.
+004100 2100-EXIT.
+004110     EXIT.
+004120
+004130 2200-CLEANSE-RECORD.
+004140     MOVE 'CLEANSE SELECT' TO WS-EC-OPERATION.
+004150     ACCEPT WS-AUD-START-TIME FROM TIME.
+004160     EXEC SQL
+004170         SELECT DISTINCT UPPER(TRIM(:WS-INPUT))
+004180         INTO :WS-RESULT
+004190         FROM DUAL
+004200     END-EXEC.
+004210
+004220     CALL 'SQLERRCK' USING WS-EC-CALLING-PROGRAM
+004230                           WS-EC-OPERATION
+004240                           SQLCODE
+004250                           WS-EC-REASON-CODE
+004260                           WS-EC-RETURN-CODE.
+004270     PERFORM 2160-RECORD-AUDIT-ENTRY THRU 2160-EXIT.
+004280     IF WS-EC-RETURN-CODE NOT = ZERO
+004290         SET WS-SQL-FAILURE TO TRUE
+004300         MOVE WS-EC-RETURN-CODE TO RETURN-CODE
+004310     END-IF.
+004320 2200-EXIT.
+004330     EXIT.
+004340
+004350*----------------------------------------------------------*
+004360* 2160-RECORD-AUDIT-ENTRY - APPEND ONE ROW TO THE SHARED    *
+004370*                           CONNECTIVITY AUDIT TRAIL FOR    *
+004380*                           THE ATTEMPT JUST MADE.          *
+004390*----------------------------------------------------------*
+004400 2160-RECORD-AUDIT-ENTRY.
+004410     ACCEPT WS-AUD-END-TIME FROM TIME.
+004420     CALL 'ELAPTIME' USING WS-AUD-START-TIME
+004430                           WS-AUD-END-TIME
+004440                           WS-AUD-ELAPSED-MS.
+004450     IF WS-EC-RETURN-CODE = ZERO
+004460         MOVE 'SUCCESS' TO WS-AUD-OUTCOME
+004470     ELSE
+004480         MOVE 'FAILURE' TO WS-AUD-OUTCOME
+004490     END-IF.
+004500     CALL 'AUDITLOG' USING WS-EC-CALLING-PROGRAM
+004510                           WS-EC-OPERATION
+004520                           WS-USERNAME
+004530                           WS-AUD-OUTCOME
+004540                           WS-AUD-ELAPSED-MS.
+004550 2160-EXIT.
+004560     EXIT.
+004570
+004580 2300-WRITE-CLEAN-RECORD.
+004590     MOVE WS-CURRENT-ACCOUNT TO CLEAN-ACCT-NUMBER.
+004600     MOVE WS-RESULT TO CLEAN-ACCT-DATA.
+004610     WRITE CLEAN-EXTRACT-RECORD.
+004620     ADD 1 TO WS-OUTPUT-COUNT.
+004630     IF NOT WS-TARGET-ACCOUNT-REQUESTED
+004640         PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+004650     END-IF.
+004660 2300-EXIT.
+004670     EXIT.
+004680
+004690*----------------------------------------------------------*
+004700* 2400-WRITE-CHECKPOINT - EVERY WS-CHECKPOINT-INTERVAL       *
+004710*                         RECORDS, SAVE THE INPUT COUNT SO   *
+004720*                         A RESTART KNOWS WHERE TO RESUME.   *
+004730*----------------------------------------------------------*
+004740 2400-WRITE-CHECKPOINT.
+004750     DIVIDE WS-INPUT-COUNT BY WS-CHECKPOINT-INTERVAL
+004760         GIVING WS-CKPT-QUOTIENT
+004770         REMAINDER WS-CKPT-REMAINDER.
+004780     IF WS-CKPT-REMAINDER = ZERO
+004790         MOVE WS-INPUT-COUNT TO WS-CHECKPOINT-COUNT
+004800         MOVE WS-OUTPUT-COUNT TO WS-CHECKPOINT-OUT-COUNT
+004810         PERFORM 2450-SAVE-CHECKPOINT-RECORD THRU 2450-EXIT
+004820     END-IF.
+004830 2400-EXIT.
+004840     EXIT.
+004850
+004860*----------------------------------------------------------*
+004870* 2450-SAVE-CHECKPOINT-RECORD - REPLACE THE ONE CHECKPOINT   *
+004880*                  RECORD WITH THE CURRENT COUNTS.  THE FILE  *
+004890*                  IS RELATIVE, KEYED ON A CONSTANT RELATIVE  *
+004900*                  RECORD NUMBER OF 1, SO A REWRITE (WITH A   *
+004910*                  FALLBACK TO WRITE THE FIRST TIME THE FILE  *
+004920*                  HAS NO RECORD YET) ALWAYS REPLACES THE     *
+004930*                  PRIOR CHECKPOINT INSTEAD OF DEPENDING ON    *
+004940*                  THE JCL DISPOSITION TO TRUNCATE THE FILE.   *
+004950*----------------------------------------------------------*
+004960 2450-SAVE-CHECKPOINT-RECORD.
+004970     MOVE 1 TO WS-CHECKPOINT-RELKEY.
+004980     OPEN I-O CHECKPOINT-FILE.
+004990     IF WS-CHECKPOINT-STATUS = '35'
+005000         OPEN OUTPUT CHECKPOINT-FILE
+005010         CLOSE CHECKPOINT-FILE
+005020         OPEN I-O CHECKPOINT-FILE
+005030     END-IF.
+005040     REWRITE CHECKPOINT-FILE-RECORD FROM WS-CHECKPOINT-RECORD-AREA
+005050         INVALID KEY
+005060             WRITE CHECKPOINT-FILE-RECORD
+005070                 FROM WS-CHECKPOINT-RECORD-AREA
+005080     END-REWRITE.
+005090     CLOSE CHECKPOINT-FILE.
+005100 2450-EXIT.
+005110     EXIT.
+005120
+005130*----------------------------------------------------------*
+005140* 9000-TERMINATE - CLOSE THE FILES AND REPORT THE CONTROL   *
+005150*                  TOTALS.                                  *
+005160*----------------------------------------------------------*
+005170 9000-TERMINATE.
+005180     IF WS-FILES-OPEN
+005190         CLOSE RAW-EXTRACT-FILE
+005200         CLOSE CLEAN-EXTRACT-FILE
+005210     END-IF.
+005220     IF WS-EOF AND NOT WS-SQL-FAILURE
+005230             AND NOT WS-TARGET-ACCOUNT-REQUESTED
+005240         MOVE ZERO TO WS-CHECKPOINT-COUNT
+005250         MOVE ZERO TO WS-CHECKPOINT-OUT-COUNT
+005260         PERFORM 2450-SAVE-CHECKPOINT-RECORD THRU 2450-EXIT
+005270     END-IF.
+005280     PERFORM 9100-CONTROL-TOTAL-REPORT THRU 9100-EXIT.
+005290 9000-EXIT.
+005300     EXIT.
+005310
+005320*----------------------------------------------------------*
+005330* 9100-CONTROL-TOTAL-REPORT - COMPARE RECORDS READ TO       *
+005340*                  RECORDS WRITTEN SO THE RUN IS SELF-      *
+005350*                  VERIFYING RATHER THAN TRUSTED BLINDLY.    *
+005360*                  BOTH COUNTS ALREADY REFLECT THE WHOLE     *
+005370*                  LOGICAL RUN ACROSS ANY RESTART, SINCE     *
+005380*                  1180-SKIP-COMMITTED-RECORDS RESTORES      *
+005390*                  THEM FROM THE CHECKPOINT.  A TARGETED     *
+005400*                  ONE-ACCOUNT RERUN IS A SPOT CHECK, NOT A  *
+005410*                  FULL PASS, SO IT IS REPORTED SEPARATELY   *
+005420*                  INSTEAD OF BEING RECONCILED AS ONE.       *
+005430*----------------------------------------------------------*
+005440 9100-CONTROL-TOTAL-REPORT.
+005450     DISPLAY 'UPPER-TRIM RECORDS READ:    ' WS-INPUT-COUNT.
+005460     DISPLAY 'UPPER-TRIM RECORDS WRITTEN: ' WS-OUTPUT-COUNT.
+005470     IF WS-TARGET-ACCOUNT-REQUESTED
+005480         DISPLAY 'UPPER-TRIM CONTROL TOTAL: SPOT-CHECK RERUN -'
+005490             ' NOT RECONCILED AGAINST A FULL PASS'
+005500     ELSE
+005510         IF WS-INPUT-COUNT = WS-OUTPUT-COUNT
+005520             DISPLAY 'UPPER-TRIM CONTROL TOTAL CHECK: MATCH'
+005530         ELSE
+005540             DISPLAY 'UPPER-TRIM CONTROL TOTAL CHECK: '
+005550                 'MISMATCH - DO NOT TRUST OUTPUT WITHOUT '
+005560                 'INVESTIGATING'
+005570             IF RETURN-CODE = ZERO
+005580                 MOVE 8 TO RETURN-CODE
+005590             END-IF
+005600         END-IF
+005610     END-IF.
+005620 9100-EXIT.
+005630     EXIT.
